@@ -3,7 +3,33 @@
        AUTHOR. lucas & vincent & sibory.
 
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *fichier de chargement en lot pour l'ajout de livre (0100),
+      *un livre par ligne au format fixe, même esprit que le fichier
+      *d'entrée de LRE-livres.cbl mais avec les numéros de genre et
+      *d'auteur déjà connus (FK_GENRE/FK_AUTEUR), puisqu'on insère
+      *directement dans la table Livres plutôt que de passer par un
+      *fichier de préstockage
+           SELECT F-LOT-LIVRES
+               ASSIGN TO 'livres-batch.dat'
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-LOT-LIVRES-STATUS.
+
        DATA DIVISION.
+
+       FILE SECTION.
+
+      *ID_LIVRES 1-13, TITRE 14-51, DATE_PARUTION 52-55, EDITEUR 56-78,
+      *FK_GENRE 79-91, FK_AUTEUR 92-104
+       FD  F-LOT-LIVRES
+           RECORD CONTAINS 104 CHARACTERS
+           RECORDING MODE IS F.
+
+       01  REC-LOT-LIVRE                    PIC X(104).
+
        WORKING-STORAGE SECTION.
 
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
@@ -15,6 +41,21 @@
        01  FK_GENRE       PIC 9(13).
        01  FK_AUTEUR      PIC 9(13).
        01  FK_EMPRUNT     PIC 9(13) VALUE ZEROES.
+      *champ de la table Emprunts
+       01  ID_EMPRUNT         PIC 9(13).
+       01  EMP-FK-LIVRES      PIC 9(13).
+       01  EMP-FK-EXEMPLAIRE  PIC 9(13) VALUE ZEROES.
+       01  EMP-EMPRUNTEUR     PIC X(30).
+       01  EMP-DATE-EMPRUNT   PIC 9(08).
+       01  EMP-DATE-RETOUR-PR PIC 9(08).
+       01  EMP-DATE-RETOUR-RE PIC 9(08) VALUE ZEROES.
+      *champ de la table Exemplaires (plusieurs exemplaires physiques
+      *peuvent exister pour un même livre ; chaque exemplaire porte son
+      *propre fk_emprunt, indépendant de celui de Livres)
+       01  ID_EXEMPLAIRE      PIC 9(13).
+       01  EX-FK-LIVRES       PIC 9(13).
+       01  EX-ETAT            PIC X(12).
+       01  EX-FK-EMPRUNT      PIC 9(13) VALUE ZEROES.
       *pour se connecter à la database
        01  USERNAME       PIC X(30) VALUE "postgres". *> le nom de l'utilisateur pour postgres
        01  PASSWD         PIC X(30) VALUE "mdp". *> le mot de passe de l'utilisateur
@@ -32,6 +73,63 @@
        01 WS-TITRE-VOULUE PIC X(5).
        01 WS-TITRE-VOULUE-CORRECTE PIC X(7). *>ce paramètre contiendra le paramètre précédent avec % au début et à la fin
 
+      *la manière de gérer le prêt sélectionnée par l'utilisateur
+       01 WS-SELECTION-PRET PIC 9.
+      *nombre de jours accordés pour un prêt avant la date de retour
+       01 WS-DUREE-PRET PIC 9(03) VALUE 21.
+      *jour julien utilisé pour calculer la date de retour prévue
+       01 WS-JOUR-JULIEN PIC 9(07).
+
+      *la manière de gérer l'auteur/le genre sélectionnée par l'utilisateur
+       01 WS-SELECTION-AUTEUR PIC 9.
+       01 WS-SELECTION-GENRE PIC 9.
+      *champs de la table Auteurs et de la table Genre, utilisés par les
+      *écrans de gestion autonome (le nom/prénom ne sont pas portés par
+      *FK_AUTEUR/FK_GENRE, qui ne servent que de clés étrangères)
+       01 NOM_AUTEUR PIC X(22).
+       01 PRENOM_AUTEUR PIC X(22).
+       01 NOM_GENRE PIC X(16).
+      *plage d'années utilisée pour la recherche par date de parution
+       01 WS-ANNEE-DEBUT PIC X(04).
+       01 WS-ANNEE-FIN PIC X(04).
+
+      *la manière de gérer les exemplaires sélectionnée par l'utilisateur
+       01 WS-SELECTION-EXEMPLAIRE PIC 9.
+      *nombre total d'exemplaires enregistrés pour un livre (tous états
+      *confondus), utilisé seulement pour choisir entre la gestion par
+      *exemplaire et l'ancien comportement porté par Livres.fk_emprunt
+       01 WS-NB-EXEMPLAIRES-DISPO PIC 9(05).
+
+      *la manière d'ajouter un livre sélectionnée par l'utilisateur :
+      *au clavier, ligne par ligne, ou en lot depuis un fichier
+       01 WS-SELECTION-AJOUT PIC 9.
+      *statut du fichier de chargement en lot
+       01 F-LOT-LIVRES-STATUS PIC X(02) VALUE SPACE.
+           88 F-LOT-LIVRES-STATUS-OK VALUE '00'.
+           88 F-LOT-LIVRES-STATUS-EOF VALUE '10'.
+      *compteurs du chargement en lot
+       01 WS-NB-LOT-OK PIC 9(05) VALUE ZEROES.
+       01 WS-NB-LOT-ERREUR PIC 9(05) VALUE ZEROES.
+
+      *champs pour la traçabilité des modifications (table AUDIT_LOG) ;
+      *un INSERT/DELETE ne touche que le titre (ancien ou nouveau resté
+      *à blanc selon le sens), mais un UPDATE (0400) peut changer
+      *n'importe lequel des cinq champs modifiables, d'où le jeu
+      *complet d'ancien/nouveau par champ
+       01 AUDIT-ID PIC 9(13).
+       01 AUDIT-OPERATION PIC X(10).
+       01 AUDIT-ANCIEN-TITRE PIC X(38) VALUE SPACE.
+       01 AUDIT-NOUVEAU-TITRE PIC X(38) VALUE SPACE.
+       01 AUDIT-ANCIEN-DATE PIC X(04) VALUE SPACE.
+       01 AUDIT-NOUVEAU-DATE PIC X(04) VALUE SPACE.
+       01 AUDIT-ANCIEN-EDITEUR PIC X(23) VALUE SPACE.
+       01 AUDIT-NOUVEAU-EDITEUR PIC X(23) VALUE SPACE.
+       01 AUDIT-ANCIEN-GENRE PIC 9(13) VALUE ZERO.
+       01 AUDIT-NOUVEAU-GENRE PIC 9(13) VALUE ZERO.
+       01 AUDIT-ANCIEN-AUTEUR PIC 9(13) VALUE ZERO.
+       01 AUDIT-NOUVEAU-AUTEUR PIC 9(13) VALUE ZERO.
+       01 AUDIT-HORODATAGE PIC X(21).
+
 
        PROCEDURE DIVISION.
 
@@ -58,6 +156,9 @@
               DISPLAY "entrer 3 pour prêter ou rendre un livre"
               DISPLAY "entrer 4 pour modifier un livre"
               DISPLAY "entrer 5 pour chercher un livre"
+              DISPLAY "entrer 6 pour gérer les auteurs"
+              DISPLAY "entrer 7 pour gérer les genres"
+              DISPLAY "entrer 8 pour gérer les exemplaires"
               DISPLAY "entrer 9 pour quitter le programme"
               ACCEPT WS-COMMANDE-UTILISATEUR
 
@@ -72,17 +173,30 @@
                     PERFORM 0200-PERDRE-LIVRE THRU 0200-FIN-PERDRE-LIVRE
       
       *on prête ou rend un livre
-                 WHEN EQUAL 3 
-                    DISPLAY "vous voulez prêter ou rendre un livre"
+                 WHEN EQUAL 3
+                    PERFORM 0300-PRETER-RENDRE-LIVRE
+                    THRU 0300-FIN-PRETER-RENDRE-LIVRE
 
       *on modifie un livre
                  WHEN EQUAL 4 
                     PERFORM 0400-MODIFIER-LIVRE 
                     THRU 0400-FIN-MODIFIER-LIVRE
       *on cherche un livre
-                 WHEN EQUAL 5 
+                 WHEN EQUAL 5
                     PERFORM 0500-CHERCHER-LIVRE
                     THRU 0500-FIN-CHERCHER-LIVRE
+      *on gère les auteurs indépendamment d'un livre
+                 WHEN EQUAL 6
+                    PERFORM 0600-GERER-AUTEURS
+                    THRU 0600-FIN-GERER-AUTEURS
+      *on gère les genres indépendamment d'un livre
+                 WHEN EQUAL 7
+                    PERFORM 0700-GERER-GENRES
+                    THRU 0700-FIN-GERER-GENRES
+      *on gère les exemplaires d'un livre
+                 WHEN EQUAL 8
+                    PERFORM 0800-GERER-EXEMPLAIRES
+                    THRU 0800-FIN-GERER-EXEMPLAIRES
       *on arrête le programme
                  WHEN EQUAL 9 
                     DISPLAY "vous voulez quitter la bibliothèque"
@@ -101,48 +215,192 @@
        0100-ECRIT-LIVRE.
 
            DISPLAY "vous voulez ajouter un livre".
+           DISPLAY "entrer 1 pour ajouter un seul livre au clavier".
+           DISPLAY "entrer 2 pour charger un lot depuis un fichier".
+           ACCEPT WS-SELECTION-AJOUT.
+
+           EVALUATE WS-SELECTION-AJOUT
+
+      *ajout d'un seul livre, saisi au clavier
+           WHEN EQUAL 1
       *on récupère les donnés à insérer
-           DISPLAY "Entrez l'id du livre(13 chiffres) : ".
-           ACCEPT ID_LIVRES.
-           DISPLAY "Entrez le titre du livre : ".
-           ACCEPT TITRE.
-           DISPLAY "Entrez la date de parution du livre : ".
-           ACCEPT DATE_PARUTION.
-           DISPLAY "Entrez l'éditeur du livre : ".
-           ACCEPT EDITEUR.
-           DISPLAY "entrer le numéro du genre".
-           ACCEPT FK_GENRE.
-           DISPLAY "entrer le numéro de l'auteur".
-           ACCEPT FK_AUTEUR.
+               DISPLAY "Entrez l'id du livre(13 chiffres) : "
+               ACCEPT ID_LIVRES
+               DISPLAY "Entrez le titre du livre : "
+               ACCEPT TITRE
+               DISPLAY "Entrez la date de parution du livre : "
+               ACCEPT DATE_PARUTION
+               DISPLAY "Entrez l'éditeur du livre : "
+               ACCEPT EDITEUR
+               DISPLAY "entrer le numéro du genre"
+               ACCEPT FK_GENRE
+               DISPLAY "entrer le numéro de l'auteur"
+               ACCEPT FK_AUTEUR
       *     DISPLAY "entrer 1 pour emprunt et 0 pour libre".
       *     ACCEPT FK_EMPRUNT.
       *on essaie d'insérer les données dans la table
-           EXEC SQL
-               INSERT INTO livres (id_livres, titre, 
-               date_parution, editions, fk_auteur, fk_genre
+               EXEC SQL
+                   INSERT INTO livres (id_livres, titre,
+                   date_parution, editions, fk_auteur, fk_genre
       *        , fk_emprunt
-               )
-               VALUES (:ID_LIVRES, 
-               :TITRE, 
-               :DATE_PARUTION,
-               :EDITEUR,
-               :FK_GENRE,
-               :FK_AUTEUR
+                   )
+                   VALUES (:ID_LIVRES,
+                   :TITRE,
+                   :DATE_PARUTION,
+                   :EDITEUR,
+                   :FK_AUTEUR,
+                   :FK_GENRE
       *         ,:FK_EMPRUNT
-               )
-           END-EXEC.
+                   )
+               END-EXEC
       *on vérifie si les données ont été insérées dans la table
-           IF SQLCODE = 0
-               DISPLAY "Insertion réussie."
+               IF SQLCODE = 0
+                   DISPLAY "Insertion réussie."
+                   MOVE "INSERT"   TO AUDIT-OPERATION
+                   MOVE SPACE      TO AUDIT-ANCIEN-TITRE
+                   MOVE TITRE      TO AUDIT-NOUVEAU-TITRE
+                   PERFORM 0150-ECRIRE-AUDIT-DEB
+                      THRU 0150-FIN-ECRIRE-AUDIT
+               ELSE
+                   DISPLAY "Erreur d'insertion SQLCODE: " SQLCODE
+                   DISPLAY "vérifiez que l'auteur ou le genre exite"
+                   DISPLAY "déjà, ou qu'aucun autre livre n'utilise"
+                   DISPLAY "déjà cet ID"
+               END-IF
+               EXEC SQL COMMIT END-EXEC
+
+      *ajout en lot depuis livres-batch.dat
+           WHEN EQUAL 2
+               PERFORM 0110-CHARGER-LOT-LIVRES-DEB
+                  THRU 0110-FIN-CHARGER-LOT-LIVRES
+
+           WHEN OTHER
+               DISPLAY "votre commande n'a pas été comprise"
+
+           END-EVALUATE.
+
+       0100-FIN-ECRIT-LIVRE.
+
+       0110-CHARGER-LOT-LIVRES-DEB.
+      *----------------------------------------------------------------*
+      * Charge en une seule fois tous les livres décrits dans          *
+      * livres-batch.dat (un livre par ligne, au format fixe           *
+      * ID_LIVRES 1-13, TITRE 14-51, DATE_PARUTION 52-55, EDITEUR      *
+      * 56-78, FK_GENRE 79-91, FK_AUTEUR 92-104), en rejouant pour      *
+      * chaque ligne l'INSERT déjà utilisé pour la saisie au clavier.  *
+      * Un résumé (SQLCODE ligne par ligne, puis total réussites/      *
+      * erreurs) remplace la saisie interactive champ par champ.       *
+      *----------------------------------------------------------------*
+           MOVE ZEROES TO WS-NB-LOT-OK.
+           MOVE ZEROES TO WS-NB-LOT-ERREUR.
+
+           OPEN INPUT F-LOT-LIVRES.
+           IF NOT F-LOT-LIVRES-STATUS-OK
+               DISPLAY "ERREUR: livres-batch.dat introuvable"
+               DISPLAY "Code erreur : " F-LOT-LIVRES-STATUS
            ELSE
-               DISPLAY "Erreur d'insertion SQLCODE: " SQLCODE
-               DISPLAY "vérifiez que l'auteur ou le genre exite déjà"
-               DISPLAY "vérifiez si vous n'utilisez pas un ID déjà "
-      -        "pris par un autre livre"
+               READ F-LOT-LIVRES
+               AT END
+                   SET F-LOT-LIVRES-STATUS-EOF TO TRUE
+               END-READ
+
+               PERFORM UNTIL F-LOT-LIVRES-STATUS-EOF
+
+                   MOVE REC-LOT-LIVRE(1:13)   TO ID_LIVRES
+                   MOVE REC-LOT-LIVRE(14:38)  TO TITRE
+                   MOVE REC-LOT-LIVRE(52:4)   TO DATE_PARUTION
+                   MOVE REC-LOT-LIVRE(56:23)  TO EDITEUR
+                   MOVE REC-LOT-LIVRE(79:13)  TO FK_GENRE
+                   MOVE REC-LOT-LIVRE(92:13)  TO FK_AUTEUR
+
+                   EXEC SQL
+                       INSERT INTO livres (id_livres, titre,
+                       date_parution, editions, fk_auteur, fk_genre)
+                       VALUES (:ID_LIVRES,
+                       :TITRE,
+                       :DATE_PARUTION,
+                       :EDITEUR,
+                       :FK_AUTEUR,
+                       :FK_GENRE)
+                   END-EXEC
+
+                   DISPLAY "Livre " ID_LIVRES " - SQLCODE: " SQLCODE
+
+                   IF SQLCODE = 0
+                       ADD 1 TO WS-NB-LOT-OK
+                       MOVE "INSERT"   TO AUDIT-OPERATION
+                       MOVE SPACE      TO AUDIT-ANCIEN-TITRE
+                       MOVE TITRE      TO AUDIT-NOUVEAU-TITRE
+                       PERFORM 0150-ECRIRE-AUDIT-DEB
+                          THRU 0150-FIN-ECRIRE-AUDIT
+                   ELSE
+                       ADD 1 TO WS-NB-LOT-ERREUR
+                   END-IF
+
+                   EXEC SQL COMMIT END-EXEC
+
+                   READ F-LOT-LIVRES
+                   AT END
+                       SET F-LOT-LIVRES-STATUS-EOF TO TRUE
+                   END-READ
+
+               END-PERFORM
+
+               CLOSE F-LOT-LIVRES
+
+               DISPLAY "=== RÉSUMÉ DU CHARGEMENT EN LOT ==="
+               DISPLAY "Livres insérés : " WS-NB-LOT-OK
+               DISPLAY "Livres en erreur : " WS-NB-LOT-ERREUR
            END-IF.
-               
-           EXEC SQL COMMIT END-EXEC.
-       0100-FIN-ECRIT-LIVRE.
+
+       0110-FIN-CHARGER-LOT-LIVRES.
+           EXIT.
+
+
+       0150-ECRIRE-AUDIT-DEB.
+      *----------------------------------------------------------------*
+      * Trace une modification (ajout, perte ou modification d'un     *
+      * livre) dans la table AUDIT_LOG, avant le COMMIT de             *
+      * l'opération qui l'a appelée, avec l'ancienne et la nouvelle    *
+      * valeur de chacun des cinq champs modifiables et l'horodatage   *
+      * de la modification. L'appelant ne renseigne que les champs     *
+      * qu'il a réellement changés ; les autres restent à blanc/zéro.  *
+      *----------------------------------------------------------------*
+           EXEC SQL
+              SELECT COALESCE(MAX(id_audit), 0) + 1
+              INTO :AUDIT-ID
+              FROM audit_log
+           END-EXEC.
+
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-HORODATAGE.
+
+           EXEC SQL
+              INSERT INTO audit_log (id_audit, operation, id_livres,
+              ancien_titre, nouveau_titre,
+              ancien_date_parution, nouveau_date_parution,
+              ancien_editions, nouveau_editions,
+              ancien_fk_genre, nouveau_fk_genre,
+              ancien_fk_auteur, nouveau_fk_auteur, horodatage)
+              VALUES (:AUDIT-ID, :AUDIT-OPERATION, :ID_LIVRES,
+              :AUDIT-ANCIEN-TITRE, :AUDIT-NOUVEAU-TITRE,
+              :AUDIT-ANCIEN-DATE, :AUDIT-NOUVEAU-DATE,
+              :AUDIT-ANCIEN-EDITEUR, :AUDIT-NOUVEAU-EDITEUR,
+              :AUDIT-ANCIEN-GENRE, :AUDIT-NOUVEAU-GENRE,
+              :AUDIT-ANCIEN-AUTEUR, :AUDIT-NOUVEAU-AUTEUR,
+              :AUDIT-HORODATAGE)
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+              DISPLAY "Erreur d'écriture dans l'audit SQLCODE: "
+                      SQLCODE
+           END-IF.
+
+           MOVE SPACE TO AUDIT-ANCIEN-DATE AUDIT-NOUVEAU-DATE
+           MOVE SPACE TO AUDIT-ANCIEN-EDITEUR AUDIT-NOUVEAU-EDITEUR
+           MOVE ZERO  TO AUDIT-ANCIEN-GENRE AUDIT-NOUVEAU-GENRE
+           MOVE ZERO  TO AUDIT-ANCIEN-AUTEUR AUDIT-NOUVEAU-AUTEUR.
+
+       0150-FIN-ECRIRE-AUDIT.
 
 
        0200-PERDRE-LIVRE.
@@ -151,22 +409,290 @@
            DISPLAY "entrer un id de livre(13 chiffres)".
            ACCEPT ID_LIVRES.
 
+      *on garde le titre avant suppression pour la traçabilité
+           EXEC SQL
+              SELECT Titre
+              INTO :TITRE
+              FROM Livres
+              WHERE ID_Livres = :ID_LIVRES
+           END-EXEC.
+
            EXEC SQL
            DELETE FROM Livres
-           WHERE ID_Livres = :ID_LIVRES 
+           WHERE ID_Livres = :ID_LIVRES
            END-EXEC.
       *on vérifie si la suppression est réussi
            IF SQLCODE = 0
               DISPLAY "suppression réussie."
+              MOVE "DELETE"   TO AUDIT-OPERATION
+              MOVE TITRE      TO AUDIT-ANCIEN-TITRE
+              MOVE SPACE      TO AUDIT-NOUVEAU-TITRE
+              PERFORM 0150-ECRIRE-AUDIT-DEB THRU 0150-FIN-ECRIRE-AUDIT
            ELSE
               DISPLAY "Erreur de suppression SQLCODE: " SQLCODE
            END-IF.
-                  
+
            EXEC SQL COMMIT END-EXEC.
 
        0200-FIN-PERDRE-LIVRE.
 
 
+       0300-PRETER-RENDRE-LIVRE.
+
+           DISPLAY "vous voulez prêter ou rendre un livre".
+           DISPLAY "1 pour prêter un livre, 2 pour rendre un livre".
+           ACCEPT WS-SELECTION-PRET.
+
+           EVALUATE WS-SELECTION-PRET
+           WHEN EQUAL 1
+              DISPLAY "entrer l'id du livre à prêter(13 chiffres)"
+              ACCEPT ID_LIVRES
+              MOVE 0 TO EMP-FK-EXEMPLAIRE
+      *un livre avec des exemplaires enregistrés se prête exemplaire
+      *par exemplaire ; un livre sans exemplaire enregistré garde
+      *l'ancien comportement (un seul prêt possible, porté par
+      *Livres.fk_emprunt)
+              EXEC SQL
+                 SELECT COUNT(*)
+                 INTO :WS-NB-EXEMPLAIRES-DISPO
+                 FROM exemplaires
+                 WHERE fk_livres = :ID_LIVRES
+              END-EXEC
+              IF WS-NB-EXEMPLAIRES-DISPO > 0
+                 PERFORM 0310-PRETER-EXEMPLAIRE-DEB
+                    THRU 0310-FIN-PRETER-EXEMPLAIRE
+              ELSE
+      *on vérifie que le livre n'est pas déjà prêté
+                 EXEC SQL
+                    SELECT fk_emprunt
+                    INTO :FK_EMPRUNT
+                    FROM Livres
+                    WHERE ID_Livres = :ID_LIVRES
+                 END-EXEC
+                 IF SQLCODE NOT = 0
+                    DISPLAY "Erreur de lecture SQLCODE: " SQLCODE
+                 ELSE
+                    IF FK_EMPRUNT NOT = 0
+                       DISPLAY "ce livre est déjà prêté"
+                    ELSE
+                       DISPLAY "entrer le nom de l'emprunteur"
+                       ACCEPT EMP-EMPRUNTEUR
+                       MOVE ID_LIVRES TO EMP-FK-LIVRES
+                       MOVE FUNCTION CURRENT-DATE(1:8)
+                            TO EMP-DATE-EMPRUNT
+                       COMPUTE WS-JOUR-JULIEN =
+                          FUNCTION INTEGER-OF-DATE(EMP-DATE-EMPRUNT)
+                          + WS-DUREE-PRET
+                       COMPUTE EMP-DATE-RETOUR-PR =
+                          FUNCTION DATE-OF-INTEGER(WS-JOUR-JULIEN)
+                       MOVE 0 TO EMP-DATE-RETOUR-RE
+      *on génère le prochain identifiant d'emprunt nous-même
+                       EXEC SQL
+                          SELECT COALESCE(MAX(id_emprunt), 0) + 1
+                          INTO :ID_EMPRUNT
+                          FROM emprunts
+                       END-EXEC
+      *on crée l'emprunt
+                       EXEC SQL
+                          INSERT INTO emprunts (id_emprunt, fk_livres,
+                          emprunteur, date_emprunt,
+                          date_retour_prevue, date_retour_reelle)
+                          VALUES (:ID_EMPRUNT,
+                          :EMP-FK-LIVRES,
+                          :EMP-EMPRUNTEUR,
+                          :EMP-DATE-EMPRUNT,
+                          :EMP-DATE-RETOUR-PR,
+                          NULL)
+                       END-EXEC
+                       IF SQLCODE = 0
+      *on marque le livre comme prêté
+                          MOVE ID_EMPRUNT TO FK_EMPRUNT
+                          EXEC SQL
+                             UPDATE Livres
+                             SET fk_emprunt = :FK_EMPRUNT
+                             WHERE ID_Livres = :ID_LIVRES
+                          END-EXEC
+                          DISPLAY "prêt enregistré, retour prévu le "
+                                  EMP-DATE-RETOUR-PR
+                       ELSE
+                          DISPLAY "Erreur d'insertion SQLCODE: "
+                                  SQLCODE
+                       END-IF
+                    END-IF
+                 END-IF
+              END-IF
+
+           WHEN EQUAL 2
+              DISPLAY "entrer l'id du livre à rendre(13 chiffres)"
+              ACCEPT ID_LIVRES
+              EXEC SQL
+                 SELECT COUNT(*)
+                 INTO :WS-NB-EXEMPLAIRES-DISPO
+                 FROM exemplaires
+                 WHERE fk_livres = :ID_LIVRES
+              END-EXEC
+              IF WS-NB-EXEMPLAIRES-DISPO > 0
+                 PERFORM 0320-RENDRE-EXEMPLAIRE-DEB
+                    THRU 0320-FIN-RENDRE-EXEMPLAIRE
+              ELSE
+                 EXEC SQL
+                    SELECT fk_emprunt
+                    INTO :FK_EMPRUNT
+                    FROM Livres
+                    WHERE ID_Livres = :ID_LIVRES
+                 END-EXEC
+                 IF SQLCODE NOT = 0
+                    DISPLAY "Erreur de lecture SQLCODE: " SQLCODE
+                 ELSE
+                    IF FK_EMPRUNT = 0
+                       DISPLAY "ce livre n'est pas actuellement prêté"
+                    ELSE
+                       MOVE FK_EMPRUNT TO ID_EMPRUNT
+                       MOVE FUNCTION CURRENT-DATE(1:8)
+                            TO EMP-DATE-RETOUR-RE
+                       EXEC SQL
+                          UPDATE emprunts
+                          SET date_retour_reelle = :EMP-DATE-RETOUR-RE
+                          WHERE id_emprunt = :ID_EMPRUNT
+                       END-EXEC
+                       IF SQLCODE = 0
+                          MOVE 0 TO FK_EMPRUNT
+                          EXEC SQL
+                             UPDATE Livres
+                             SET fk_emprunt = :FK_EMPRUNT
+                             WHERE ID_Livres = :ID_LIVRES
+                          END-EXEC
+                          DISPLAY "retour enregistré."
+                       ELSE
+                          DISPLAY "Erreur de mise à jour SQLCODE: "
+                                  SQLCODE
+                       END-IF
+                    END-IF
+                 END-IF
+              END-IF
+
+           WHEN OTHER
+              DISPLAY "abandon du prêt/retour de livre"
+
+           END-EVALUATE.
+
+           EXEC SQL COMMIT END-EXEC.
+
+       0300-FIN-PRETER-RENDRE-LIVRE.
+
+
+       0310-PRETER-EXEMPLAIRE-DEB.
+      *----------------------------------------------------------------*
+      * Prêt d'un exemplaire précis d'un livre qui en a plusieurs :    *
+      * l'emprunt est porté par l'exemplaire (Exemplaires.fk_emprunt)  *
+      * et non par Livres.fk_emprunt, qui reste à 0                    *
+      *----------------------------------------------------------------*
+           DISPLAY "ce livre a des exemplaires enregistrés".
+           DISPLAY "entrer le numéro de l'exemplaire à prêter".
+           ACCEPT ID_EXEMPLAIRE.
+           EXEC SQL
+              SELECT fk_emprunt
+              INTO :EX-FK-EMPRUNT
+              FROM exemplaires
+              WHERE id_exemplaire = :ID_EXEMPLAIRE
+                AND fk_livres = :ID_LIVRES
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              DISPLAY "cet exemplaire n'existe pas pour ce livre"
+           ELSE
+              IF EX-FK-EMPRUNT NOT = 0
+                 DISPLAY "cet exemplaire est déjà prêté"
+              ELSE
+                 DISPLAY "entrer le nom de l'emprunteur"
+                 ACCEPT EMP-EMPRUNTEUR
+                 MOVE ID_LIVRES      TO EMP-FK-LIVRES
+                 MOVE ID_EXEMPLAIRE  TO EMP-FK-EXEMPLAIRE
+                 MOVE FUNCTION CURRENT-DATE(1:8) TO EMP-DATE-EMPRUNT
+                 COMPUTE WS-JOUR-JULIEN =
+                    FUNCTION INTEGER-OF-DATE(EMP-DATE-EMPRUNT)
+                    + WS-DUREE-PRET
+                 COMPUTE EMP-DATE-RETOUR-PR =
+                    FUNCTION DATE-OF-INTEGER(WS-JOUR-JULIEN)
+                 MOVE 0 TO EMP-DATE-RETOUR-RE
+                 EXEC SQL
+                    SELECT COALESCE(MAX(id_emprunt), 0) + 1
+                    INTO :ID_EMPRUNT
+                    FROM emprunts
+                 END-EXEC
+                 EXEC SQL
+                    INSERT INTO emprunts (id_emprunt, fk_livres,
+                    fk_exemplaire, emprunteur, date_emprunt,
+                    date_retour_prevue, date_retour_reelle)
+                    VALUES (:ID_EMPRUNT,
+                    :EMP-FK-LIVRES,
+                    :EMP-FK-EXEMPLAIRE,
+                    :EMP-EMPRUNTEUR,
+                    :EMP-DATE-EMPRUNT,
+                    :EMP-DATE-RETOUR-PR,
+                    NULL)
+                 END-EXEC
+                 IF SQLCODE = 0
+                    MOVE ID_EMPRUNT TO EX-FK-EMPRUNT
+                    EXEC SQL
+                       UPDATE exemplaires
+                       SET fk_emprunt = :EX-FK-EMPRUNT
+                       WHERE id_exemplaire = :ID_EXEMPLAIRE
+                    END-EXEC
+                    DISPLAY "prêt enregistré, retour prévu le "
+                            EMP-DATE-RETOUR-PR
+                 ELSE
+                    DISPLAY "Erreur d'insertion SQLCODE: " SQLCODE
+                 END-IF
+              END-IF
+           END-IF.
+
+       0310-FIN-PRETER-EXEMPLAIRE.
+
+
+       0320-RENDRE-EXEMPLAIRE-DEB.
+      *----------------------------------------------------------------*
+      * Retour d'un exemplaire précis d'un livre qui en a plusieurs    *
+      *----------------------------------------------------------------*
+           DISPLAY "ce livre a des exemplaires enregistrés".
+           DISPLAY "entrer le numéro de l'exemplaire à rendre".
+           ACCEPT ID_EXEMPLAIRE.
+           EXEC SQL
+              SELECT fk_emprunt
+              INTO :EX-FK-EMPRUNT
+              FROM exemplaires
+              WHERE id_exemplaire = :ID_EXEMPLAIRE
+                AND fk_livres = :ID_LIVRES
+           END-EXEC.
+           IF SQLCODE NOT = 0
+              DISPLAY "cet exemplaire n'existe pas pour ce livre"
+           ELSE
+              IF EX-FK-EMPRUNT = 0
+                 DISPLAY "cet exemplaire n'est pas actuellement prêté"
+              ELSE
+                 MOVE EX-FK-EMPRUNT TO ID_EMPRUNT
+                 MOVE FUNCTION CURRENT-DATE(1:8) TO EMP-DATE-RETOUR-RE
+                 EXEC SQL
+                    UPDATE emprunts
+                    SET date_retour_reelle = :EMP-DATE-RETOUR-RE
+                    WHERE id_emprunt = :ID_EMPRUNT
+                 END-EXEC
+                 IF SQLCODE = 0
+                    MOVE 0 TO EX-FK-EMPRUNT
+                    EXEC SQL
+                       UPDATE exemplaires
+                       SET fk_emprunt = :EX-FK-EMPRUNT
+                       WHERE id_exemplaire = :ID_EXEMPLAIRE
+                    END-EXEC
+                    DISPLAY "retour enregistré."
+                 ELSE
+                    DISPLAY "Erreur de mise à jour SQLCODE: " SQLCODE
+                 END-IF
+              END-IF
+           END-IF.
+
+       0320-FIN-RENDRE-EXEMPLAIRE.
+
+
        0400-MODIFIER-LIVRE.
            DISPLAY "vous voulez modifier un livre".
            DISPLAY "entrer un id".
@@ -182,10 +708,21 @@
            DISPLAY "entrer le numéro de l'auteur".
            ACCEPT FK_AUTEUR.
 
+      *on garde les anciennes valeurs des cinq champs modifiables avant
+      *modification pour la traçabilité
+           EXEC SQL
+              SELECT Titre, Date_Parution, Editions, fk_genre, fk_auteur
+              INTO :AUDIT-ANCIEN-TITRE, :AUDIT-ANCIEN-DATE,
+              :AUDIT-ANCIEN-EDITEUR, :AUDIT-ANCIEN-GENRE,
+              :AUDIT-ANCIEN-AUTEUR
+              FROM Livres
+              WHERE ID_Livres = :ID_LIVRES
+           END-EXEC.
+
       *on essaie de modifier une donné dans la table
            EXEC SQL
-           UPDATE Livres 
-           SET Titre = :TITRE, Date_Parution = :DATE_PARUTION, 
+           UPDATE Livres
+           SET Titre = :TITRE, Date_Parution = :DATE_PARUTION,
            Editions = :EDITEUR,
            fk_genre = :FK_GENRE,
            fk_auteur = :FK_AUTEUR
@@ -194,10 +731,17 @@
       *on vérifie si la modification est réussi
            IF SQLCODE = 0
               DISPLAY "modification réussie."
+              MOVE "UPDATE"       TO AUDIT-OPERATION
+              MOVE TITRE          TO AUDIT-NOUVEAU-TITRE
+              MOVE DATE_PARUTION  TO AUDIT-NOUVEAU-DATE
+              MOVE EDITEUR        TO AUDIT-NOUVEAU-EDITEUR
+              MOVE FK_GENRE       TO AUDIT-NOUVEAU-GENRE
+              MOVE FK_AUTEUR      TO AUDIT-NOUVEAU-AUTEUR
+              PERFORM 0150-ECRIRE-AUDIT-DEB THRU 0150-FIN-ECRIRE-AUDIT
            ELSE
               DISPLAY "Erreur de modification SQLCODE: " SQLCODE
            END-IF.
-                  
+
            EXEC SQL COMMIT END-EXEC.
        0400-FIN-MODIFIER-LIVRE.
 
@@ -205,8 +749,11 @@
            DISPLAY "vous voulez chercher un livre".
       *on demande à l'utilisateur comment il veut chercher son livre
            DISPLAY "1 si vous connaissez l'id du livre".
-           DISPLAY "2 si vous connaissez un des mots du titre".   
-           ACCEPT WS-SELECTION-LIVRE.  
+           DISPLAY "2 si vous connaissez un des mots du titre".
+           DISPLAY "3 pour chercher par nom d'auteur".
+           DISPLAY "4 pour chercher par genre".
+           DISPLAY "5 pour chercher par plage d'années de parution".
+           ACCEPT WS-SELECTION-LIVRE.
           
            EVALUATE WS-SELECTION-LIVRE
            WHEN EQUAL 1
@@ -263,10 +810,299 @@
               EXEC SQL
                  CLOSE curseur
               END-EXEC
-   
-           WHEN OTHER 
+
+           WHEN EQUAL 3
+              DISPLAY "quel est le nom de l'auteur?"
+              ACCEPT NOM_AUTEUR
+      *on déclare un cursor joignant les livres à leur auteur
+              EXEC SQL
+              DECLARE curseur_auteur CURSOR FOR
+              SELECT L.Titre
+              FROM Livres L
+              JOIN auteurs A ON L.fk_auteur = A.id_auteur
+              WHERE A.nom = :NOM_AUTEUR
+                 FOR READ ONLY
+              END-EXEC
+              EXEC SQL
+                 OPEN curseur_auteur
+              END-EXEC
+              PERFORM UNTIL SQLCODE = 100 OR SQLCODE = -400
+                 EXEC SQL
+                    FETCH curseur_auteur INTO :TITRE
+                 END-EXEC
+                 IF SQLCODE = 0
+                    DISPLAY "un titre"
+                    DISPLAY TITRE
+                 END-IF
+              END-PERFORM
+              EXEC SQL
+                 CLOSE curseur_auteur
+              END-EXEC
+
+           WHEN EQUAL 4
+              DISPLAY "quel est le genre recherché?"
+              ACCEPT NOM_GENRE
+      *on déclare un cursor joignant les livres à leur genre
+              EXEC SQL
+              DECLARE curseur_genre CURSOR FOR
+              SELECT L.Titre
+              FROM Livres L
+              JOIN genre G ON L.fk_genre = G.id_genre
+              WHERE G.nom = :NOM_GENRE
+                 FOR READ ONLY
+              END-EXEC
+              EXEC SQL
+                 OPEN curseur_genre
+              END-EXEC
+              PERFORM UNTIL SQLCODE = 100 OR SQLCODE = -400
+                 EXEC SQL
+                    FETCH curseur_genre INTO :TITRE
+                 END-EXEC
+                 IF SQLCODE = 0
+                    DISPLAY "un titre"
+                    DISPLAY TITRE
+                 END-IF
+              END-PERFORM
+              EXEC SQL
+                 CLOSE curseur_genre
+              END-EXEC
+
+           WHEN EQUAL 5
+              DISPLAY "année de début de la plage(4 chiffres)"
+              ACCEPT WS-ANNEE-DEBUT
+              DISPLAY "année de fin de la plage(4 chiffres)"
+              ACCEPT WS-ANNEE-FIN
+      *on déclare un cursor filtrant sur la date de parution
+              EXEC SQL
+              DECLARE curseur_annee CURSOR FOR
+              SELECT Titre
+              FROM Livres
+              WHERE Date_Parution BETWEEN :WS-ANNEE-DEBUT
+                                   AND :WS-ANNEE-FIN
+                 FOR READ ONLY
+              END-EXEC
+              EXEC SQL
+                 OPEN curseur_annee
+              END-EXEC
+              PERFORM UNTIL SQLCODE = 100 OR SQLCODE = -400
+                 EXEC SQL
+                    FETCH curseur_annee INTO :TITRE
+                 END-EXEC
+                 IF SQLCODE = 0
+                    DISPLAY "un titre"
+                    DISPLAY TITRE
+                 END-IF
+              END-PERFORM
+              EXEC SQL
+                 CLOSE curseur_annee
+              END-EXEC
+
+           WHEN OTHER
               DISPLAY "abandon de la rechercher de livre"
 
            END-EVALUATE.
 
        0500-FIN-CHERCHER-LIVRE.
+
+
+       0600-GERER-AUTEURS.
+
+           DISPLAY "vous voulez gérer les auteurs".
+           DISPLAY "1 pour ajouter, 2 pour supprimer, 3 pour modifier".
+           ACCEPT WS-SELECTION-AUTEUR.
+
+           EVALUATE WS-SELECTION-AUTEUR
+           WHEN EQUAL 1
+              DISPLAY "entrer le nom de l'auteur"
+              ACCEPT NOM_AUTEUR
+              DISPLAY "entrer le prénom de l'auteur"
+              ACCEPT PRENOM_AUTEUR
+              EXEC SQL
+                 INSERT INTO auteurs (nom, prenom)
+                 VALUES (:NOM_AUTEUR, :PRENOM_AUTEUR)
+              END-EXEC
+              IF SQLCODE = 0
+                 DISPLAY "ajout de l'auteur réussi."
+              ELSE
+                 DISPLAY "Erreur d'insertion SQLCODE: " SQLCODE
+              END-IF
+
+           WHEN EQUAL 2
+              DISPLAY "entrer le numéro de l'auteur à supprimer"
+              ACCEPT FK_AUTEUR
+              EXEC SQL
+                 DELETE FROM auteurs
+                 WHERE id_auteur = :FK_AUTEUR
+              END-EXEC
+              IF SQLCODE = 0
+                 DISPLAY "suppression réussie."
+              ELSE
+                 DISPLAY "Erreur de suppression SQLCODE: " SQLCODE
+                 DISPLAY "vérifiez qu'aucun livre n'utilise cet auteur"
+              END-IF
+
+           WHEN EQUAL 3
+              DISPLAY "entrer le numéro de l'auteur à modifier"
+              ACCEPT FK_AUTEUR
+              DISPLAY "entrer le nouveau nom de l'auteur"
+              ACCEPT NOM_AUTEUR
+              DISPLAY "entrer le nouveau prénom de l'auteur"
+              ACCEPT PRENOM_AUTEUR
+              EXEC SQL
+                 UPDATE auteurs
+                 SET nom = :NOM_AUTEUR, prenom = :PRENOM_AUTEUR
+                 WHERE id_auteur = :FK_AUTEUR
+              END-EXEC
+              IF SQLCODE = 0
+                 DISPLAY "modification réussie."
+              ELSE
+                 DISPLAY "Erreur de modification SQLCODE: " SQLCODE
+              END-IF
+
+           WHEN OTHER
+              DISPLAY "abandon de la gestion des auteurs"
+
+           END-EVALUATE.
+
+           EXEC SQL COMMIT END-EXEC.
+
+       0600-FIN-GERER-AUTEURS.
+
+
+       0700-GERER-GENRES.
+
+           DISPLAY "vous voulez gérer les genres".
+           DISPLAY "1 pour ajouter, 2 pour supprimer, 3 pour modifier".
+           ACCEPT WS-SELECTION-GENRE.
+
+           EVALUATE WS-SELECTION-GENRE
+           WHEN EQUAL 1
+              DISPLAY "entrer le nom du genre"
+              ACCEPT NOM_GENRE
+              EXEC SQL
+                 INSERT INTO genre (nom)
+                 VALUES (:NOM_GENRE)
+              END-EXEC
+              IF SQLCODE = 0
+                 DISPLAY "ajout du genre réussi."
+              ELSE
+                 DISPLAY "Erreur d'insertion SQLCODE: " SQLCODE
+              END-IF
+
+           WHEN EQUAL 2
+              DISPLAY "entrer le numéro du genre à supprimer"
+              ACCEPT FK_GENRE
+              EXEC SQL
+                 DELETE FROM genre
+                 WHERE id_genre = :FK_GENRE
+              END-EXEC
+              IF SQLCODE = 0
+                 DISPLAY "suppression réussie."
+              ELSE
+                 DISPLAY "Erreur de suppression SQLCODE: " SQLCODE
+                 DISPLAY "vérifiez qu'aucun livre n'utilise ce genre"
+              END-IF
+
+           WHEN EQUAL 3
+              DISPLAY "entrer le numéro du genre à modifier"
+              ACCEPT FK_GENRE
+              DISPLAY "entrer le nouveau nom du genre"
+              ACCEPT NOM_GENRE
+              EXEC SQL
+                 UPDATE genre
+                 SET nom = :NOM_GENRE
+                 WHERE id_genre = :FK_GENRE
+              END-EXEC
+              IF SQLCODE = 0
+                 DISPLAY "modification réussie."
+              ELSE
+                 DISPLAY "Erreur de modification SQLCODE: " SQLCODE
+              END-IF
+
+           WHEN OTHER
+              DISPLAY "abandon de la gestion des genres"
+
+           END-EVALUATE.
+
+           EXEC SQL COMMIT END-EXEC.
+
+       0700-FIN-GERER-GENRES.
+
+
+       0800-GERER-EXEMPLAIRES.
+      *----------------------------------------------------------------*
+      * Gestion des exemplaires physiques d'un livre (un même livre    *
+      * peut avoir plusieurs exemplaires, chacun avec son propre état  *
+      * et son propre statut de prêt, indépendant de Livres.fk_emprunt *
+      * qui reste le statut utilisé pour les livres sans exemplaire    *
+      * enregistré - voir 0300-PRETER-RENDRE-LIVRE)                    *
+      *----------------------------------------------------------------*
+
+           DISPLAY "vous voulez gérer les exemplaires".
+           DISPLAY "1 pour ajouter, 2 pour supprimer, 3 pour modifier".
+           ACCEPT WS-SELECTION-EXEMPLAIRE.
+
+           EVALUATE WS-SELECTION-EXEMPLAIRE
+           WHEN EQUAL 1
+              DISPLAY "entrer l'id du livre(13 chiffres)"
+              ACCEPT EX-FK-LIVRES
+              DISPLAY "entrer l'état de l'exemplaire (BON, USAGE...)"
+              ACCEPT EX-ETAT
+              MOVE 0 TO EX-FK-EMPRUNT
+              EXEC SQL
+                 SELECT COALESCE(MAX(id_exemplaire), 0) + 1
+                 INTO :ID_EXEMPLAIRE
+                 FROM exemplaires
+              END-EXEC
+              EXEC SQL
+                 INSERT INTO exemplaires (id_exemplaire, fk_livres,
+                 etat, fk_emprunt)
+                 VALUES (:ID_EXEMPLAIRE, :EX-FK-LIVRES, :EX-ETAT,
+                 :EX-FK-EMPRUNT)
+              END-EXEC
+              IF SQLCODE = 0
+                 DISPLAY "ajout de l'exemplaire réussi, numéro "
+                         ID_EXEMPLAIRE
+              ELSE
+                 DISPLAY "Erreur d'insertion SQLCODE: " SQLCODE
+                 DISPLAY "vérifiez que ce livre existe déjà"
+              END-IF
+
+           WHEN EQUAL 2
+              DISPLAY "entrer le numéro de l'exemplaire à supprimer"
+              ACCEPT ID_EXEMPLAIRE
+              EXEC SQL
+                 DELETE FROM exemplaires
+                 WHERE id_exemplaire = :ID_EXEMPLAIRE
+              END-EXEC
+              IF SQLCODE = 0
+                 DISPLAY "suppression réussie."
+              ELSE
+                 DISPLAY "Erreur de suppression SQLCODE: " SQLCODE
+                 DISPLAY "vérifiez que l'exemplaire n'est pas prêté"
+              END-IF
+
+           WHEN EQUAL 3
+              DISPLAY "entrer le numéro de l'exemplaire à modifier"
+              ACCEPT ID_EXEMPLAIRE
+              DISPLAY "entrer le nouvel état de l'exemplaire"
+              ACCEPT EX-ETAT
+              EXEC SQL
+                 UPDATE exemplaires
+                 SET etat = :EX-ETAT
+                 WHERE id_exemplaire = :ID_EXEMPLAIRE
+              END-EXEC
+              IF SQLCODE = 0
+                 DISPLAY "modification réussie."
+              ELSE
+                 DISPLAY "Erreur de modification SQLCODE: " SQLCODE
+              END-IF
+
+           WHEN OTHER
+              DISPLAY "abandon de la gestion des exemplaires"
+
+           END-EVALUATE.
+
+           EXEC SQL COMMIT END-EXEC.
+
+       0800-FIN-GERER-EXEMPLAIRES.
