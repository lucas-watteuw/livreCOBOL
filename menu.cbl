@@ -9,6 +9,24 @@
       *la commande entre par l'utilisateur
        01 WS-COMMANDE-UTILISATEUR PIC 9.
 
+      *la manière de gérer le prêt sélectionnée par l'utilisateur
+       01 WS-SELECTION-PRET PIC 9.
+
+      *table des emprunts en cours, un livre ne peut avoir qu'un seul
+      *emprunt actif à la fois (la base de données réelle est gérée
+      *par crud/menu.cbl)
+       01 TAB-EMPRUNTS.
+           05 WS-EMPRUNTS-COMPT    PIC 9(03) VALUE ZEROES.
+           05 WS-EMPRUNTS OCCURS 999 TIMES.
+               10 WS-EMP-FK-LIVRES   PIC 9(13).
+               10 WS-EMP-EMPRUNTEUR  PIC X(30).
+               10 WS-EMP-RENDU       PIC X(01) VALUE 'N'.
+
+       01 WS-ID-LIVRE-PRET      PIC 9(13).
+       01 WS-EMPRUNTEUR-PRET    PIC X(30).
+       01 WS-IDX-EMPRUNT        PIC 9(03).
+       01 WS-LIVRE-TROUVE       PIC X(01).
+
        PROCEDURE DIVISION.
 
       *le programme boucle tant que l'utilisateur le souhaite
@@ -16,7 +34,7 @@
       *on créer le menu
               DISPLAY "entrer 1 pour ajouter un livre"
               DISPLAY "entrer 2 pour perdre un livre"
-              DISPLAY "entrer 3 pour prêter un livre"
+              DISPLAY "entrer 3 pour prêter ou rendre un livre"
               DISPLAY "entrer 4 pour modifier un livre"
               DISPLAY "entrer 5 pour chercher un livre"
               DISPLAY "entrer 9 pour quitter le programme"
@@ -29,8 +47,9 @@
                  WHEN EQUAL 2 
                     DISPLAY "vous voulez perdre un livre"
 
-                 WHEN EQUAL 3 
-                    DISPLAY "vous voulez prêter un livre"
+                 WHEN EQUAL 3
+                    PERFORM 0300-PRETER-RENDRE-LIVRE
+                    THRU 0300-FIN-PRETER-RENDRE-LIVRE
 
                  WHEN EQUAL 4 
                     DISPLAY "vous voulez modifier un livre"
@@ -48,5 +67,65 @@
               END-EVALUATE
    
            END-PERFORM.
-          
+
            STOP RUN.
+
+       0300-PRETER-RENDRE-LIVRE.
+
+           DISPLAY "vous voulez prêter ou rendre un livre".
+           DISPLAY "1 pour prêter un livre, 2 pour rendre un livre".
+           ACCEPT WS-SELECTION-PRET.
+
+           EVALUATE WS-SELECTION-PRET
+           WHEN EQUAL 1
+              DISPLAY "entrer l'id du livre à prêter(13 chiffres)"
+              ACCEPT WS-ID-LIVRE-PRET
+              MOVE 'N' TO WS-LIVRE-TROUVE
+              PERFORM VARYING WS-IDX-EMPRUNT FROM 1 BY 1
+                      UNTIL WS-IDX-EMPRUNT > WS-EMPRUNTS-COMPT
+                 IF WS-EMP-FK-LIVRES(WS-IDX-EMPRUNT)
+                       EQUAL WS-ID-LIVRE-PRET
+                    AND WS-EMP-RENDU(WS-IDX-EMPRUNT) EQUAL 'N'
+                    MOVE 'O' TO WS-LIVRE-TROUVE
+                 END-IF
+              END-PERFORM
+              IF WS-LIVRE-TROUVE EQUAL 'O'
+                 DISPLAY "ce livre est déjà prêté"
+              ELSE
+                 DISPLAY "entrer le nom de l'emprunteur"
+                 ACCEPT WS-EMPRUNTEUR-PRET
+                 ADD 1 TO WS-EMPRUNTS-COMPT
+                 MOVE WS-ID-LIVRE-PRET
+                    TO WS-EMP-FK-LIVRES(WS-EMPRUNTS-COMPT)
+                 MOVE WS-EMPRUNTEUR-PRET
+                    TO WS-EMP-EMPRUNTEUR(WS-EMPRUNTS-COMPT)
+                 MOVE 'N' TO WS-EMP-RENDU(WS-EMPRUNTS-COMPT)
+                 DISPLAY "prêt enregistré."
+              END-IF
+
+           WHEN EQUAL 2
+              DISPLAY "entrer l'id du livre à rendre(13 chiffres)"
+              ACCEPT WS-ID-LIVRE-PRET
+              MOVE 'N' TO WS-LIVRE-TROUVE
+              PERFORM VARYING WS-IDX-EMPRUNT FROM 1 BY 1
+                      UNTIL WS-IDX-EMPRUNT > WS-EMPRUNTS-COMPT
+                 IF WS-EMP-FK-LIVRES(WS-IDX-EMPRUNT)
+                       EQUAL WS-ID-LIVRE-PRET
+                    AND WS-EMP-RENDU(WS-IDX-EMPRUNT) EQUAL 'N'
+                    MOVE 'O' TO WS-EMP-RENDU(WS-IDX-EMPRUNT)
+                    MOVE 'O' TO WS-LIVRE-TROUVE
+                 END-IF
+              END-PERFORM
+              IF WS-LIVRE-TROUVE EQUAL 'O'
+                 DISPLAY "retour enregistré."
+              ELSE
+                 DISPLAY "ce livre n'est pas actuellement prêté"
+              END-IF
+
+           WHEN OTHER
+              DISPLAY "abandon du prêt/retour de livre"
+
+           END-EVALUATE.
+
+       0300-FIN-PRETER-RENDRE-LIVRE.
+           EXIT.
