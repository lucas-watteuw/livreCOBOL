@@ -0,0 +1,329 @@
+
+      ******************************************************************
+      * Programme : LRE-catalogue.cbl                                  *
+      * Auteur    : Vincent-Cmd1, Lucas et Sibory                      *
+      * Création  : 08/08/2026                                         *
+      *                                                                *
+      * OBJET :                                                        *
+      * -------                                                        *
+      * Génère un catalogue imprimable de la bibliothèque, groupé par  *
+      * genre et trié par nom d'auteur au sein de chaque genre, avec   *
+      * en-têtes de page et comptages courants (comme LRE-livres.cbl   *
+      * génère le fichier SQL de chargement, ce programme en est le    *
+      * pendant côté restitution, mais lit directement la base plutôt  *
+      * qu'un fichier plat, comme crud/menu.cbl).                      *
+      *                                                                *
+      * FICHIERS :                                                     *
+      * ----------                                                     *
+      * - SORTIE : catalogue-livres.txt (rapport paginé, 132 colonnes) *
+      ******************************************************************
+
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID. LRE-catalogue.
+       AUTHOR. Vincent-Cmd1, Lucas et Sibory.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+
+       CONFIGURATION SECTION.
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-RAPPORT
+               ASSIGN TO 'catalogue-livres.txt'
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-RAPPORT-STATUS.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+
+       FILE SECTION.
+
+       FD  F-RAPPORT
+           RECORD CONTAINS 132 CHARACTERS
+           RECORDING MODE IS F.
+
+       01  REC-RAPPORT                     PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+      *pour se connecter à la base de donnée
+       01  USERNAME           PIC X(30) VALUE "postgres".
+       01  PASSWD             PIC X(30) VALUE "mdp".
+       01  DBNAME             PIC X(10) VALUE "exobibli".
+      *champs lus ligne à ligne par le curseur du catalogue
+       01  RPT-GENRE          PIC X(16).
+       01  RPT-NOM-AUTEUR     PIC X(22).
+       01  RPT-PRENOM-AUTEUR  PIC X(22).
+       01  RPT-TITRE          PIC X(38).
+       01  RPT-DATE-PARUTION  PIC X(04).
+       01  RPT-EDITEUR        PIC X(23).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  F-RAPPORT-STATUS               PIC X(02)     VALUE SPACE.
+           88 F-RAPPORT-STATUS-OK                       VALUE '00'.
+
+      *----------------------------------------------------------------*
+      * VARIABLES DE PAGINATION ET DE COMPTAGE                        *
+      *----------------------------------------------------------------*
+       01 WS-PAGINATION.
+           05 WS-NO-PAGE                  PIC 9(04)    VALUE ZEROS.
+           05 WS-LIGNES-PAGE               PIC 9(03)    VALUE ZEROS.
+           05 WS-LIGNES-PAR-PAGE           PIC 9(03)    VALUE 60.
+
+       01 WS-COMPTEURS.
+           05 WS-TOTAL-LIVRES              PIC 9(06)    VALUE ZEROS.
+           05 WS-LIVRES-GENRE               PIC 9(06)    VALUE ZEROS.
+           05 WS-NB-GENRES                  PIC 9(04)    VALUE ZEROS.
+
+       01 WS-GENRE-COURANT                 PIC X(16)    VALUE SPACE.
+       01 WS-PREMIER-GENRE                 PIC X(01)    VALUE 'O'.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+
+           PERFORM 1000-INITIALISATION-DEB
+              THRU 1000-INITIALISATION-FIN.
+
+           PERFORM 2000-GENERER-CATALOGUE-DEB
+              THRU 2000-GENERER-CATALOGUE-FIN.
+
+           PERFORM 5000-FIN-PROGRAMME-DEB
+              THRU 5000-FIN-PROGRAMME-FIN.
+
+      ******************************************************************
+      * === 1000 === INITIALISATION                                    *
+      ******************************************************************
+
+       1000-INITIALISATION-DEB.
+           DISPLAY "Connexion à la base de données...".
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               DISPLAY "Erreur de connexion SQLCODE: " SQLCODE
+               PERFORM 9999-ERREUR-PROGRAMME-DEB
+                  THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+
+           OPEN OUTPUT F-RAPPORT.
+           IF NOT F-RAPPORT-STATUS-OK
+               DISPLAY "ERREUR: création du fichier rapport impossible"
+               DISPLAY "Code erreur : " F-RAPPORT-STATUS
+               PERFORM 9999-ERREUR-PROGRAMME-DEB
+                  THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+
+      *on déclare le curseur principal, trié par genre puis par auteur
+           EXEC SQL
+              DECLARE curseur_catalogue CURSOR FOR
+              SELECT G.nom, A.nom, A.prenom, L.titre,
+                     L.date_parution, L.editions
+              FROM Livres L
+              JOIN genre G ON L.fk_genre = G.id_genre
+              JOIN auteurs A ON L.fk_auteur = A.id_auteur
+              ORDER BY G.nom, A.nom, A.prenom
+                 FOR READ ONLY
+           END-EXEC.
+           EXEC SQL
+              OPEN curseur_catalogue
+           END-EXEC.
+
+       1000-INITIALISATION-FIN.
+           EXIT.
+
+      ******************************************************************
+      * === 2000 === GÉNÉRATION DU CATALOGUE                          *
+      * Lecture séquentielle du curseur, rupture sur le genre pour    *
+      * imprimer un nouvel en-tête de groupe et un sous-total, et     *
+      * déclenchement d'un saut de page une fois WS-LIGNES-PAR-PAGE    *
+      * lignes imprimées                                               *
+      ******************************************************************
+
+       2000-GENERER-CATALOGUE-DEB.
+           EXEC SQL
+              FETCH curseur_catalogue
+              INTO :RPT-GENRE, :RPT-NOM-AUTEUR, :RPT-PRENOM-AUTEUR,
+                   :RPT-TITRE, :RPT-DATE-PARUTION, :RPT-EDITEUR
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE = 100 OR SQLCODE = -400
+
+      * rupture de genre : on imprime le sous-total du genre précédent
+      * et un nouvel en-tête de groupe pour le genre qui commence
+               IF RPT-GENRE NOT EQUAL WS-GENRE-COURANT
+                   IF WS-PREMIER-GENRE NOT EQUAL 'O'
+                       PERFORM 2200-IMPRIMER-SOUS-TOTAL-DEB
+                          THRU 2200-IMPRIMER-SOUS-TOTAL-FIN
+                   END-IF
+                   MOVE 'N'       TO WS-PREMIER-GENRE
+                   MOVE RPT-GENRE TO WS-GENRE-COURANT
+                   MOVE ZEROS     TO WS-LIVRES-GENRE
+                   ADD 1 TO WS-NB-GENRES
+                   PERFORM 2100-IMPRIMER-ENTETE-GENRE-DEB
+                      THRU 2100-IMPRIMER-ENTETE-GENRE-FIN
+               END-IF
+
+               PERFORM 2300-IMPRIMER-LIGNE-LIVRE-DEB
+                  THRU 2300-IMPRIMER-LIGNE-LIVRE-FIN
+
+               ADD 1 TO WS-LIVRES-GENRE
+               ADD 1 TO WS-TOTAL-LIVRES
+
+               EXEC SQL
+                  FETCH curseur_catalogue
+                  INTO :RPT-GENRE, :RPT-NOM-AUTEUR, :RPT-PRENOM-AUTEUR,
+                       :RPT-TITRE, :RPT-DATE-PARUTION, :RPT-EDITEUR
+               END-EXEC
+           END-PERFORM.
+
+      * sous-total du dernier genre rencontré
+           IF WS-PREMIER-GENRE NOT EQUAL 'O'
+               PERFORM 2200-IMPRIMER-SOUS-TOTAL-DEB
+                  THRU 2200-IMPRIMER-SOUS-TOTAL-FIN
+           END-IF.
+
+       2000-GENERER-CATALOGUE-FIN.
+           EXIT.
+
+       2100-IMPRIMER-ENTETE-GENRE-DEB.
+      *----------------------------------------------------------------*
+      * Si la page courante est pleine, on démarre une nouvelle page  *
+      * avant d'imprimer l'en-tête du nouveau groupe de genre          *
+      *----------------------------------------------------------------*
+           IF WS-LIGNES-PAGE >= WS-LIGNES-PAR-PAGE OR WS-NO-PAGE = 0
+               PERFORM 3000-ENTETE-PAGE-DEB
+                  THRU 3000-ENTETE-PAGE-FIN
+           END-IF.
+
+           MOVE SPACE TO REC-RAPPORT.
+           STRING "GENRE : " DELIMITED BY SIZE
+                  WS-GENRE-COURANT DELIMITED BY SIZE
+             INTO REC-RAPPORT
+           END-STRING.
+           WRITE REC-RAPPORT AFTER 2.
+           ADD 2 TO WS-LIGNES-PAGE.
+
+       2100-IMPRIMER-ENTETE-GENRE-FIN.
+           EXIT.
+
+       2200-IMPRIMER-SOUS-TOTAL-DEB.
+      *----------------------------------------------------------------*
+      * Imprime le nombre de livres trouvés pour le genre qui se      *
+      * termine, avant de passer au suivant                            *
+      *----------------------------------------------------------------*
+           MOVE SPACE TO REC-RAPPORT.
+           STRING "   -> " DELIMITED BY SIZE
+                  WS-LIVRES-GENRE DELIMITED BY SIZE
+                  " livre(s) pour ce genre" DELIMITED BY SIZE
+             INTO REC-RAPPORT
+           END-STRING.
+           WRITE REC-RAPPORT AFTER 1.
+           ADD 1 TO WS-LIGNES-PAGE.
+
+       2200-IMPRIMER-SOUS-TOTAL-FIN.
+           EXIT.
+
+       2300-IMPRIMER-LIGNE-LIVRE-DEB.
+      *----------------------------------------------------------------*
+      * Imprime une ligne de détail pour un livre, en redémarrant une *
+      * page si la page courante est pleine                            *
+      *----------------------------------------------------------------*
+           IF WS-LIGNES-PAGE >= WS-LIGNES-PAR-PAGE
+               PERFORM 3000-ENTETE-PAGE-DEB
+                  THRU 3000-ENTETE-PAGE-FIN
+               PERFORM 2100-IMPRIMER-ENTETE-GENRE-DEB
+                  THRU 2100-IMPRIMER-ENTETE-GENRE-FIN
+           END-IF.
+
+           MOVE SPACE TO REC-RAPPORT.
+           STRING "   " DELIMITED BY SIZE
+                  RPT-NOM-AUTEUR DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  RPT-PRENOM-AUTEUR DELIMITED BY SIZE
+                  " - " DELIMITED BY SIZE
+                  RPT-TITRE DELIMITED BY SIZE
+                  " (" DELIMITED BY SIZE
+                  RPT-DATE-PARUTION DELIMITED BY SIZE
+                  ") - " DELIMITED BY SIZE
+                  RPT-EDITEUR DELIMITED BY SIZE
+             INTO REC-RAPPORT
+           END-STRING.
+           WRITE REC-RAPPORT AFTER 1.
+           ADD 1 TO WS-LIGNES-PAGE.
+
+       2300-IMPRIMER-LIGNE-LIVRE-FIN.
+           EXIT.
+
+       3000-ENTETE-PAGE-DEB.
+      *----------------------------------------------------------------*
+      * En-tête de page : numéro de page et horodatage de génération  *
+      *----------------------------------------------------------------*
+           ADD 1 TO WS-NO-PAGE.
+           MOVE ZEROS TO WS-LIGNES-PAGE.
+
+           IF WS-NO-PAGE > 1
+               MOVE SPACE TO REC-RAPPORT
+               WRITE REC-RAPPORT BEFORE PAGE
+           END-IF.
+
+           MOVE SPACE TO REC-RAPPORT.
+           STRING "CATALOGUE DE LA BIBLIOTHEQUE - PAGE " DELIMITED
+                  BY SIZE
+                  WS-NO-PAGE DELIMITED BY SIZE
+             INTO REC-RAPPORT
+           END-STRING.
+           WRITE REC-RAPPORT AFTER 1.
+           MOVE SPACE TO REC-RAPPORT.
+           WRITE REC-RAPPORT AFTER 1.
+           ADD 2 TO WS-LIGNES-PAGE.
+
+       3000-ENTETE-PAGE-FIN.
+           EXIT.
+
+      ******************************************************************
+      * === 5000 === FINALISATION                                      *
+      ******************************************************************
+
+       5000-FIN-PROGRAMME-DEB.
+           EXEC SQL
+              CLOSE curseur_catalogue
+           END-EXEC.
+
+           CLOSE F-RAPPORT.
+
+           DISPLAY "=== STATISTIQUES DU CATALOGUE ===".
+           DISPLAY "Genres imprimés    : " WS-NB-GENRES.
+           DISPLAY "Livres imprimés    : " WS-TOTAL-LIVRES.
+           DISPLAY "Pages générées     : " WS-NO-PAGE.
+           DISPLAY "Rapport généré     : catalogue-livres.txt".
+
+           PERFORM 9999-FIN-NORMALE-PROGRAMME-DEB
+              THRU 9999-FIN-NORMALE-PROGRAMME-FIN.
+
+       5000-FIN-PROGRAMME-FIN.
+           EXIT.
+
+       9999-FIN-NORMALE-PROGRAMME-DEB.
+           DISPLAY "Fin normale du programme.".
+           STOP RUN.
+       9999-FIN-NORMALE-PROGRAMME-FIN.
+           EXIT.
+
+       9999-ERREUR-PROGRAMME-DEB.
+           DISPLAY "Fin anormale du programme.".
+           MOVE 1 TO RETURN-CODE.
+           STOP RUN.
+       9999-ERREUR-PROGRAMME-FIN.
+           EXIT.
