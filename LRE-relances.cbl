@@ -0,0 +1,247 @@
+
+      ******************************************************************
+      * Programme : LRE-relances.cbl                                   *
+      * Auteur    : Vincent-Cmd1, Lucas et Sibory                      *
+      * Création  : 08/08/2026                                         *
+      *                                                                *
+      * OBJET :                                                        *
+      * -------                                                        *
+      * Travail de nuit qui parcourt la table emprunts à la recherche  *
+      * des prêts non rendus dont la date de retour prévue est dépassée*
+      * et produit une liste de relance (emprunteur, titre, nombre de  *
+      * jours de retard), sur le même principe que LRE-catalogue.cbl.  *
+      *                                                                *
+      * FICHIERS :                                                     *
+      * ----------                                                     *
+      * - SORTIE : relances-emprunts.txt (liste des retards, 132 col.) *
+      ******************************************************************
+
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID. LRE-relances.
+       AUTHOR. Vincent-Cmd1, Lucas et Sibory.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+
+       CONFIGURATION SECTION.
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-RELANCES
+               ASSIGN TO 'relances-emprunts.txt'
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-RELANCES-STATUS.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+
+       FILE SECTION.
+
+       FD  F-RELANCES
+           RECORD CONTAINS 132 CHARACTERS
+           RECORDING MODE IS F.
+
+       01  REC-RELANCES                    PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+      *pour se connecter à la base de donnée
+       01  USERNAME           PIC X(30) VALUE "postgres".
+       01  PASSWD             PIC X(30) VALUE "mdp".
+       01  DBNAME             PIC X(10) VALUE "exobibli".
+      *champs lus ligne à ligne par le curseur des relances
+       01  RMD-EMPRUNTEUR     PIC X(30).
+       01  RMD-TITRE          PIC X(38).
+       01  RMD-DATE-RETOUR-PR PIC 9(08).
+      *date du jour, utilisée comme borne du curseur et pour le calcul
+      *du nombre de jours de retard
+       01  WS-DATE-JOUR-SQL   PIC 9(08).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  F-RELANCES-STATUS              PIC X(02)     VALUE SPACE.
+           88 F-RELANCES-STATUS-OK                      VALUE '00'.
+
+      *----------------------------------------------------------------*
+      * VARIABLES DE CALCUL ET DE COMPTAGE                             *
+      *----------------------------------------------------------------*
+       01 WS-JOUR-JULIEN-JOUR              PIC 9(07).
+       01 WS-JOUR-JULIEN-RETOUR            PIC 9(07).
+       01 WS-JOURS-RETARD                  PIC 9(05).
+
+       01 WS-NB-RELANCES                   PIC 9(06)    VALUE ZEROS.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+
+           PERFORM 1000-INITIALISATION-DEB
+              THRU 1000-INITIALISATION-FIN.
+
+           PERFORM 2000-GENERER-RELANCES-DEB
+              THRU 2000-GENERER-RELANCES-FIN.
+
+           PERFORM 5000-FIN-PROGRAMME-DEB
+              THRU 5000-FIN-PROGRAMME-FIN.
+
+      ******************************************************************
+      * === 1000 === INITIALISATION                                    *
+      ******************************************************************
+
+       1000-INITIALISATION-DEB.
+           DISPLAY "Connexion à la base de données...".
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               DISPLAY "Erreur de connexion SQLCODE: " SQLCODE
+               PERFORM 9999-ERREUR-PROGRAMME-DEB
+                  THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+
+           OPEN OUTPUT F-RELANCES.
+           IF NOT F-RELANCES-STATUS-OK
+               DISPLAY "ERREUR: création fichier relances impossible"
+               DISPLAY "Code erreur : " F-RELANCES-STATUS
+               PERFORM 9999-ERREUR-PROGRAMME-DEB
+                  THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-JOUR-SQL.
+           COMPUTE WS-JOUR-JULIEN-JOUR =
+              FUNCTION INTEGER-OF-DATE(WS-DATE-JOUR-SQL).
+
+       1000-INITIALISATION-FIN.
+           EXIT.
+
+      ******************************************************************
+      * === 2000 === GÉNÉRATION DE LA LISTE DE RELANCE                *
+      * Un emprunt est en retard quand il n'a pas encore été rendu    *
+      * (date_retour_reelle à NULL) et que la date de retour prévue    *
+      * est antérieure à la date du jour                                *
+      ******************************************************************
+
+       2000-GENERER-RELANCES-DEB.
+           PERFORM 3000-ENTETE-RELANCES-DEB
+              THRU 3000-ENTETE-RELANCES-FIN.
+
+           EXEC SQL
+              DECLARE curseur_relances CURSOR FOR
+              SELECT E.emprunteur, L.titre, E.date_retour_prevue
+              FROM emprunts E
+              JOIN Livres L ON E.fk_livres = L.ID_Livres
+              WHERE E.date_retour_reelle IS NULL
+                AND E.date_retour_prevue < :WS-DATE-JOUR-SQL
+              ORDER BY E.date_retour_prevue
+                 FOR READ ONLY
+           END-EXEC.
+           EXEC SQL
+              OPEN curseur_relances
+           END-EXEC.
+
+           EXEC SQL
+              FETCH curseur_relances
+              INTO :RMD-EMPRUNTEUR, :RMD-TITRE, :RMD-DATE-RETOUR-PR
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE = 100 OR SQLCODE = -400
+               COMPUTE WS-JOUR-JULIEN-RETOUR =
+                  FUNCTION INTEGER-OF-DATE(RMD-DATE-RETOUR-PR)
+               COMPUTE WS-JOURS-RETARD =
+                  WS-JOUR-JULIEN-JOUR - WS-JOUR-JULIEN-RETOUR
+
+               PERFORM 2100-IMPRIMER-LIGNE-RELANCE-DEB
+                  THRU 2100-IMPRIMER-LIGNE-RELANCE-FIN
+
+               ADD 1 TO WS-NB-RELANCES
+
+               EXEC SQL
+                  FETCH curseur_relances
+                  INTO :RMD-EMPRUNTEUR, :RMD-TITRE, :RMD-DATE-RETOUR-PR
+               END-EXEC
+           END-PERFORM.
+
+           EXEC SQL
+              CLOSE curseur_relances
+           END-EXEC.
+
+           IF WS-NB-RELANCES = 0
+               MOVE SPACE TO REC-RELANCES
+               STRING "Aucun emprunt en retard." DELIMITED BY SIZE
+                 INTO REC-RELANCES
+               END-STRING
+               WRITE REC-RELANCES AFTER 1
+           END-IF.
+
+       2000-GENERER-RELANCES-FIN.
+           EXIT.
+
+       2100-IMPRIMER-LIGNE-RELANCE-DEB.
+           MOVE SPACE TO REC-RELANCES.
+           STRING RMD-EMPRUNTEUR DELIMITED BY SIZE
+                  " - " DELIMITED BY SIZE
+                  RMD-TITRE DELIMITED BY SIZE
+                  " - retour prévu le " DELIMITED BY SIZE
+                  RMD-DATE-RETOUR-PR DELIMITED BY SIZE
+                  " - retard de " DELIMITED BY SIZE
+                  WS-JOURS-RETARD DELIMITED BY SIZE
+                  " jour(s)" DELIMITED BY SIZE
+             INTO REC-RELANCES
+           END-STRING.
+           WRITE REC-RELANCES AFTER 1.
+
+       2100-IMPRIMER-LIGNE-RELANCE-FIN.
+           EXIT.
+
+       3000-ENTETE-RELANCES-DEB.
+           MOVE SPACE TO REC-RELANCES.
+           STRING "LISTE DE RELANCE DES EMPRUNTS EN RETARD AU "
+                  DELIMITED BY SIZE
+                  WS-DATE-JOUR-SQL DELIMITED BY SIZE
+             INTO REC-RELANCES
+           END-STRING.
+           WRITE REC-RELANCES AFTER 1.
+           MOVE SPACE TO REC-RELANCES.
+           WRITE REC-RELANCES AFTER 1.
+
+       3000-ENTETE-RELANCES-FIN.
+           EXIT.
+
+      ******************************************************************
+      * === 5000 === FINALISATION                                      *
+      ******************************************************************
+
+       5000-FIN-PROGRAMME-DEB.
+           CLOSE F-RELANCES.
+
+           DISPLAY "=== STATISTIQUES DE LA RELANCE ===".
+           DISPLAY "Emprunts en retard : " WS-NB-RELANCES.
+           DISPLAY "Liste générée      : relances-emprunts.txt".
+
+           PERFORM 9999-FIN-NORMALE-PROGRAMME-DEB
+              THRU 9999-FIN-NORMALE-PROGRAMME-FIN.
+
+       5000-FIN-PROGRAMME-FIN.
+           EXIT.
+
+       9999-FIN-NORMALE-PROGRAMME-DEB.
+           DISPLAY "Fin normale du programme.".
+           STOP RUN.
+       9999-FIN-NORMALE-PROGRAMME-FIN.
+           EXIT.
+
+       9999-ERREUR-PROGRAMME-DEB.
+           DISPLAY "Fin anormale du programme.".
+           MOVE 1 TO RETURN-CODE.
+           STOP RUN.
+       9999-ERREUR-PROGRAMME-FIN.
+           EXIT.
