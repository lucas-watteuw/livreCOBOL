@@ -4,6 +4,11 @@
       * Auteur    : Vincent-Cmd1, Lucas et Sibory                      *
       * Création  : 03/06/2025                                         *
       * Mise à jour : 04/06/2025                                       *
+      * Mise à jour : 08/08/2026 - Suppression du plafond de 999        *
+      *   livres/auteurs/genres : les tables en mémoire sont            *
+      *   remplacées par des fichiers indexés de préstockage, avec      *
+      *   point de reprise (checkpoint) pour ne pas tout rejouer en     *
+      *   cas d'incident en cours de traitement d'un gros lot.          *
       *                                                                *
       * OBJET :                                                        *
       * -------                                                        *
@@ -21,8 +26,15 @@
       *                                                                *
       * FICHIERS :                                                     *
       * ----------                                                     *
-      * - ENTRÉE  : livres-input.dat (150 caractères par ligne)        *
-      * - SORTIE  : livres-output.sql (requêtes SQL INSERT)            *
+      * - ENTRÉE    : livres-input.dat (150 caractères par ligne)      *
+      * - SORTIE    : livres-output.sql (requêtes SQL INSERT)          *
+      * - PRESTOCK  : livres-stage-livres.dat  (fichier indexé, clé    *
+      *               ISBN)                                            *
+      *               livres-stage-auteurs.dat (fichier indexé, clé    *
+      *               nom+prénom)                                      *
+      *               livres-stage-genres.dat  (fichier indexé, clé    *
+      *               libellé de genre)                                 *
+      * - REPRISE   : livres-checkpoint.dat (point de reprise)         *
       *                                                                *
       * STRUCTURE DU FICHIER D'ENTRÉE :                                *
       * -------------------------------                                *
@@ -34,16 +46,36 @@
       * Position 112-115 : Année de publication (4 caractères)         *
       * Position 116-138 : Nom de l'éditeur (23 caractères)            *
       *                                                                *
+      * REPRISE SUR INCIDENT :                                         *
+      * -----------------------                                        *
+      * Un point de reprise est posé tous les WS-CKPT-INTERVAL livres  *
+      * lus (voir 2900-POSER-CHECKPOINT-DEB). Il mémorise le nombre de  *
+      * livres, d'auteurs uniques et de genres uniques déjà présents    *
+      * dans les fichiers de préstockage, ainsi que le nombre total     *
+      * d'enregistrements lus dans le fichier d'entrée (valides ou      *
+      * rejetés) : c'est ce dernier compteur, distinct du nombre de     *
+      * livres préstockés dès qu'un rejet a eu lieu, qui donne la       *
+      * position réelle à reprendre dans le fichier d'entrée. Si le     *
+      * programme est relancé après un arrêt anormal, il relit ce       *
+      * point de reprise, rouvre les fichiers de préstockage en         *
+      * extension et ignore les enregistrements du fichier d'entrée     *
+      * déjà lus au lieu de tout rejouer depuis le début. Le point de   *
+      * reprise est purgé à la fin normale du traitement.                *
+      *                                                                *
       * LIMITATIONS :                                                  *
       * -------------                                                  *
-      * - Maximum 999 livres par traitement                            *
-      * - Maximum 999 auteurs uniques                                  *
-      * - Maximum 999 genres uniques                                   *
-      * - Pas de validation des données d'entrée                       *
+      * - La détection des ISBN en double (2050-VALIDER-LIVRE-DEB) ne  *
+      *   porte que sur le lot couramment traité ; en mode normal      *
+      *   (hors LRE-MODE=INCREMENTAL), un ISBN déjà présent dans la    *
+      *   base d'une exécution précédente n'est pas détecté ici et     *
+      *   échouera seulement à l'INSERT SQL                            *
       *                                                                *
       * REMARQUES :                                                    *
       * -----------                                                    *
-      * - Le programme utilise des tables internes pour le             *
+      * - Validation des données d'entrée (ISBN, année, champs non     *
+      *   vides) et rejet des lignes invalides ou en double : voir     *
+      *   2050-VALIDER-LIVRE-DEB et F-REJECTS                           *
+      * - Le programme utilise des fichiers indexés pour le            *
       *   dédoublonnage avant génération SQL                           *
       * - Les ID des auteurs et genres sont générés automatiquement    *
       * - Activation du mode DEBUG avec compilation MSI                *
@@ -55,15 +87,15 @@
       * Autre : Erreur d'E/S fichier                                   *
       ******************************************************************
 
-      ****************************************************************** 
+      ******************************************************************
        IDENTIFICATION DIVISION.
-      ******************************************************************  
+      ******************************************************************
        PROGRAM-ID. LRE-livres.
        AUTHOR. Vincent-Cmd1, Lucas et Sibory.
-      
-      ****************************************************************** 
+
+      ******************************************************************
        ENVIRONMENT DIVISION.
-      ******************************************************************  
+      ******************************************************************
 
        CONFIGURATION SECTION.
       *----------------------------------------------------------------*
@@ -75,33 +107,72 @@
 
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
-             
+
        INPUT-OUTPUT SECTION.
 
       *----------------------------------------------------------------*
       * Définition des fichiers d'entrée et de sortie                  *
-      * - F-INPUT  : Fichier de données brutes des livres à traiter    *
-      *              Format fixe 150 caractères, accès séquentiel      *
-      * - F-OUTPUT : Fichier SQL généré avec les requêtes INSERT       *
-      *              Format variable jusqu'à 200 caractères            *
+      * - F-INPUT         : données brutes des livres à traiter        *
+      *                     Format fixe 150 caractères, accès séquent. *
+      * - F-OUTPUT        : fichier SQL généré (INSERT/UPSERT)         *
+      * - F-REJECTS       : lignes rejetées par la validation          *
+      * - F-STAGE-LIVRES  : préstockage des livres, indexé sur l'ISBN  *
+      * - F-STAGE-AUTEURS : préstockage des auteurs uniques, indexé    *
+      *                     sur nom+prénom                             *
+      * - F-STAGE-GENRES  : préstockage des genres uniques, indexé sur *
+      *                     le libellé                                 *
+      * - F-CKPT          : point de reprise du traitement             *
       *----------------------------------------------------------------*
        FILE-CONTROL.
            SELECT F-INPUT
                ASSIGN TO 'livres-input.dat'
                ACCESS MODE IS SEQUENTIAL
                ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS WS-FS-INPUT-STATUS. 
+               FILE STATUS IS WS-FS-INPUT-STATUS.
 
            SELECT F-OUTPUT
                ASSIGN TO 'livres-output.sql'
                ACCESS MODE IS SEQUENTIAL
                ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS F-OUTPUT-STATUS.        
+               FILE STATUS IS F-OUTPUT-STATUS.
+
+           SELECT F-REJECTS
+               ASSIGN TO 'livres-rejects.txt'
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-REJECTS-STATUS.
+
+           SELECT F-STAGE-LIVRES
+               ASSIGN TO 'livres-stage-livres.dat'
+               ACCESS MODE IS DYNAMIC
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS STG-LIVRE-ISBN
+               FILE STATUS IS F-STAGE-LIVRES-STATUS.
+
+           SELECT F-STAGE-AUTEURS
+               ASSIGN TO 'livres-stage-auteurs.dat'
+               ACCESS MODE IS DYNAMIC
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS STG-AUTEUR-CLE
+               FILE STATUS IS F-STAGE-AUTEURS-STATUS.
+
+           SELECT F-STAGE-GENRES
+               ASSIGN TO 'livres-stage-genres.dat'
+               ACCESS MODE IS DYNAMIC
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS STG-GENRE-CLE
+               FILE STATUS IS F-STAGE-GENRES-STATUS.
+
+           SELECT F-CKPT
+               ASSIGN TO 'livres-checkpoint.dat'
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-CKPT-STATUS.
 
-      ****************************************************************** 
+      ******************************************************************
        DATA DIVISION.
-      ****************************************************************** 
- 
+      ******************************************************************
+
        FILE SECTION.
 
       *----------------------------------------------------------------*
@@ -111,17 +182,71 @@
       *----------------------------------------------------------------*
 
        FD  F-INPUT
-           RECORD CONTAINS 150 CHARACTERS 
+           RECORD CONTAINS 150 CHARACTERS
            RECORDING MODE IS V.
-      
+
        01  REC-F-INPUT.
            05 REC-DATA                     PIC X(150).
- 
+
        FD  F-OUTPUT
-           RECORD CONTAINS 150 CHARACTERS 
+           RECORD CONTAINS 220 CHARACTERS
+           RECORDING MODE IS F.
+
+       01  REC-F-OUTPUT                    PIC X(220).
+
+       FD  F-REJECTS
+           RECORD CONTAINS 200 CHARACTERS
            RECORDING MODE IS F.
 
-       01  REC-F-OUTPUT                    PIC X(200).
+       01  REC-F-REJECTS                   PIC X(200).
+
+      *----------------------------------------------------------------*
+      * Fichier de préstockage des livres, indexé sur l'ISBN           *
+      * Remplace l'ancienne table TAB-DATA-LIVRES OCCURS 999 TIMES     *
+      *----------------------------------------------------------------*
+       FD  F-STAGE-LIVRES.
+       01  REC-STAGE-LIVRES.
+           05 STG-LIVRE-ISBN               PIC X(13).
+           05 STG-LIVRE-TITRE              PIC X(38).
+           05 STG-LIVRE-NOM                PIC X(22).
+           05 STG-LIVRE-PRENOM             PIC X(22).
+           05 STG-LIVRE-GENRE              PIC X(16).
+           05 STG-LIVRE-DATE-PUBLICATION   PIC X(04).
+           05 STG-LIVRE-EDITEUR            PIC X(23).
+
+      *----------------------------------------------------------------*
+      * Fichier de préstockage des auteurs uniques, indexé sur         *
+      * nom+prénom. Remplace TAB-DATA-AUTEURS OCCURS 999 TIMES         *
+      *----------------------------------------------------------------*
+       FD  F-STAGE-AUTEURS.
+       01  REC-STAGE-AUTEURS.
+           05 STG-AUTEUR-CLE               PIC X(44).
+           05 STG-AUTEUR-NOM               PIC X(22).
+           05 STG-AUTEUR-PRENOM            PIC X(22).
+           05 STG-AUTEUR-ID                PIC 9(09).
+
+      *----------------------------------------------------------------*
+      * Fichier de préstockage des genres uniques, indexé sur le       *
+      * libellé. Remplace TAB-DATA-GENRES OCCURS 999 TIMES             *
+      *----------------------------------------------------------------*
+       FD  F-STAGE-GENRES.
+       01  REC-STAGE-GENRES.
+           05 STG-GENRE-CLE                PIC X(16).
+           05 STG-GENRE-ID                 PIC 9(09).
+
+      *----------------------------------------------------------------*
+      * Fichier de point de reprise : une seule ligne mémorisant les   *
+      * compteurs atteints lors du dernier point de contrôle posé      *
+      *----------------------------------------------------------------*
+       FD  F-CKPT
+           RECORD CONTAINS 36 CHARACTERS
+           RECORDING MODE IS F.
+
+       01  REC-F-CKPT.
+           05 CKPT-LIVRES-COMPT            PIC 9(09).
+           05 CKPT-NB-AUTEURS               PIC 9(09).
+           05 CKPT-NB-GENRES                PIC 9(09).
+           05 CKPT-LIGNES-LUES              PIC 9(09).
 
        WORKING-STORAGE SECTION.
 
@@ -130,96 +255,160 @@
       * Gestion des codes retour des opérations d'E/S                  *
       * '00' = Opération réussie                                       *
       * '10' = Fin de fichier atteinte                                 *
+      * '23' = Article non trouvé (clé absente)                        *
       *----------------------------------------------------------------*
        01  WS-FS-INPUT-STATUS              PIC X(02)     VALUE SPACE.
-           88 WS-FS-INPUT-STATUS-OK                      VALUE '00'.        
+           88 WS-FS-INPUT-STATUS-OK                      VALUE '00'.
            88 WS-FS-INPUT-STATUS-EOF                     VALUE '10'.
 
        01  F-OUTPUT-STATUS                 PIC X(02)     VALUE SPACE.
-           88 F-OUTPUT-STATUS-OK                         VALUE '00'.        
+           88 F-OUTPUT-STATUS-OK                         VALUE '00'.
            88 F-OUTPUT-STATUS-EOF                        VALUE '10'.
-      
-      *----------------------------------------------------------------*
-      * TABLE PRINCIPALE DES LIVRES                                    *
-      * Stockage temporaire de tous les livres lus depuis le fichier   *
-      * Chaque livre contient toutes les informations nécessaires      *
-      * pour générer les requêtes SQL avec les bonnes clés étrangères  *
-      *----------------------------------------------------------------*
-       01  TAB-DATA-LIVRES.
-           05 WS-LIVRES-COMPT              PIC 9(03).
-           05 WS-LIVRES OCCURS 999 TIMES.
-               10 WS-ISBN                  PIC X(13).
-               10 WS-TITRE                 PIC X(38).
-               10 WS-NOM                   PIC X(22).
-               10 WS-PRENOM                PIC X(22).
-               10 WS-GENRE                 PIC X(16).
-               10 WS-DATE-PUBLICATION      PIC X(04).
-               10 WS-EDITEUR               PIC X(23).
-
-      *----------------------------------------------------------------*       
-      * TABLE DES AUTEURS UNIQUES                                      *
-      * Dédoublonnage automatique des auteurs pour éviter les          *
-      * doublons dans la base de données                               *
-      * Chaque auteur reçoit un ID unique généré automatiquement       *
-      *----------------------------------------------------------------*
-       01  TAB-DATA-AUTEURS.
-           05 WS-AUTEURS-COMPT             PIC 9(03).
-           05 WS-AUTEURS OCCURS 999 TIMES INDEXED BY IDX-AUTEUR.
-               10 WS-NOM-UNIQ              PIC X(13).
-               10 WS-PRENOM-UNIQ           PIC X(22).
-               10 WS-ID-AUTEUR             PIC 9(03)    VALUE ZEROS.
-
-      *----------------------------------------------------------------*       
-      * TABLE DES GENRES UNIQUES                                       *
-      * Dédoublonnage automatique des genres littéraires               *
-      * Chaque genre reçoit un ID unique pour les clés étrangères      *
-      *----------------------------------------------------------------*
-       01  TAB-DATA-GENRES.
-           05 WS-GENRES-COMPT              PIC 9(03).
-           05 WS-GENRES OCCURS 999 TIMES INDEXED BY IDX-GENRE.
-               10 WS-GENRE-UNIQ            PIC X(16).
-               10 WS-ID-GENRE              PIC 9(03)    VALUE ZEROS.
-                     
+
+       01  F-REJECTS-STATUS                PIC X(02)     VALUE SPACE.
+           88 F-REJECTS-STATUS-OK                        VALUE '00'.
+
+       01  F-STAGE-LIVRES-STATUS           PIC X(02)     VALUE SPACE.
+           88 F-STAGE-LIVRES-STATUS-OK                   VALUE '00'.
+           88 F-STAGE-LIVRES-STATUS-NOTFOUND             VALUE '23'.
+           88 F-STAGE-LIVRES-STATUS-DUPKEY               VALUE '22'.
+
+       01  F-STAGE-AUTEURS-STATUS          PIC X(02)     VALUE SPACE.
+           88 F-STAGE-AUTEURS-STATUS-OK                  VALUE '00'.
+           88 F-STAGE-AUTEURS-STATUS-NOTFOUND            VALUE '23'.
+
+       01  F-STAGE-GENRES-STATUS           PIC X(02)     VALUE SPACE.
+           88 F-STAGE-GENRES-STATUS-OK                   VALUE '00'.
+           88 F-STAGE-GENRES-STATUS-NOTFOUND             VALUE '23'.
+
+       01  F-CKPT-STATUS                   PIC X(02)     VALUE SPACE.
+           88 F-CKPT-STATUS-OK                            VALUE '00'.
+           88 F-CKPT-STATUS-EOF                           VALUE '10'.
+
+      *----------------------------------------------------------------*
+      * ENREGISTREMENT COURANT DU LIVRE EN COURS DE TRAITEMENT         *
+      * Remplace l'ancienne ligne de la table TAB-DATA-LIVRES          *
+      *----------------------------------------------------------------*
+       01  WS-LIVRE-COURANT.
+           05 WS-ISBN                      PIC X(13).
+           05 WS-TITRE                     PIC X(38).
+           05 WS-NOM                       PIC X(22).
+           05 WS-PRENOM                    PIC X(22).
+           05 WS-GENRE                     PIC X(16).
+           05 WS-DATE-PUBLICATION          PIC X(04).
+           05 WS-EDITEUR                   PIC X(23).
+
       *----------------------------------------------------------------*
       * VARIABLES DE TRAVAIL ET COMPTEURS                              *
-      * Utilisées dans les boucles de traitement et pour la gestion    *
-      * des indices des différentes tables                             *
+      * Le plafond de 999 livres/auteurs/genres est levé : ces         *
+      * compteurs ne sont plus des indices de table OCCURS mais de     *
+      * simples compteurs d'enregistrements dans les fichiers indexés  *
       *----------------------------------------------------------------*
        01 WS-WORK-VARIABLES.
-           05 WS-IDX                       PIC 9(03)    VALUE ZEROS.
-           05 WS-CURRENT-LIVRE             PIC 9(03)    VALUE ZEROS.
-           05 WS-CURRENT-AUTEUR            PIC 9(03)    VALUE ZEROS.
+           05 WS-LIVRES-COMPT              PIC 9(09)    VALUE ZEROS.
+           05 WS-NB-AUTEURS                PIC 9(09)    VALUE ZEROS.
+           05 WS-NB-GENRES                 PIC 9(09)    VALUE ZEROS.
+           05 WS-REJETS-COMPT              PIC 9(09)    VALUE ZEROS.
+      *nombre total d'enregistrements lus dans le fichier d'entrée,
+      *valides ou rejetés confondus (WS-LIVRES-COMPT + WS-REJETS-COMPT
+      *ne suffit pas seul : c'est la position dans le fichier d'entrée
+      *qui compte pour le redémarrage, voir WS-CKPT-LIGNES-LUES)
+           05 WS-NB-LIGNES-LUES            PIC 9(09)    VALUE ZEROS.
            05 WS-AUTEUR-EXISTE             PIC X(01)    VALUE 'N'.
-           05 WS-NB-AUTEURS                PIC 9(03)    VALUE 0.
-           05 WS-CURRENT-GENRE             PIC 9(03)    VALUE ZEROS.
            05 WS-GENRE-EXISTE              PIC X(01)    VALUE 'N'.
-           05 WS-NB-GENRES                 PIC 9(03)    VALUE 0.
-  
+           05 WS-ID-AUTEUR-ED              PIC 9(09).
+           05 WS-ID-GENRE-ED               PIC 9(09).
+
+      *----------------------------------------------------------------*
+      * CONTRÔLE DES TOTAUX : WS-LIVRES-COMPT est incrémenté une fois  *
+      * par livre réellement écrit dans F-STAGE-LIVRES (voir            *
+      * 2100-TRAITER-LIVRE-DEB) ; WS-LIGNES-ECRITES-LIVRES est          *
+      * incrémenté une fois par livre relu dans F-STAGE-LIVRES et       *
+      * effectivement écrit dans livres-output.sql (voir                *
+      * 6321-ECRIT-LIGNE-LIVRE-DEB). Les deux doivent être égaux en fin *
+      * de traitement : sinon, le balayage final du fichier de         *
+      * préstockage a perdu ou dupliqué une ligne (cf.                  *
+      * 4000-CONTROLE-TOTAUX-DEB). Ce contrôle reste valable après une  *
+      * reprise sur point de contrôle puisqu'il ne compare que deux     *
+      * totaux recalculés entièrement à la fin d'une même exécution.   *
+      *----------------------------------------------------------------*
+           05 WS-LIGNES-ECRITES-LIVRES     PIC 9(09)    VALUE ZEROS.
+           05 WS-TOTAUX-STATUS             PIC X(01)    VALUE 'O'.
+               88 WS-TOTAUX-OK                          VALUE 'O'.
+
+      *----------------------------------------------------------------*
+      * VARIABLES DE VALIDATION DES DONNÉES D'ENTRÉE                   *
+      * Un livre dont une donnée obligatoire est absente ou            *
+      * incohérente n'est pas chargé : il est tracé dans le fichier    *
+      * des rejets avec un code raison plutôt que d'être inséré tel    *
+      * quel dans livres-output.sql                                    *
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      * MODE D'EXÉCUTION : permet de relancer le même fichier          *
+      * d'entrée (ou un fichier partiellement recouvrant) sans créer   *
+      * de doublons en base. En mode normal, le fichier SQL ne         *
+      * contient que des INSERT (comportement historique, adapté à un  *
+      * premier chargement). En mode INCREMENTAL, chaque INSERT est    *
+      * précédé d'un DELETE sur sa clé métier (ISBN pour les livres,   *
+      * nom+prénom pour les auteurs, libellé pour les genres), ce qui  *
+      * rend le script rejouable sans erreur de clé dupliquée.         *
+      *----------------------------------------------------------------*
+       01 WS-MODE-EXEC                     PIC X(11)     VALUE SPACE.
+           88 WS-MODE-INCREMENTAL                        VALUE
+               "INCREMENTAL".
+
+       01 WS-VALIDATION-VARIABLES.
+           05 WS-LIGNE-VALIDE              PIC X(01)    VALUE 'O'.
+               88 WS-LIGNE-EST-VALIDE                    VALUE 'O'.
+           05 WS-CODE-REJET                PIC X(15)    VALUE SPACE.
+           05 WS-ANNEE-MINIMUM             PIC 9(04)    VALUE 1450.
+           05 WS-ANNEE-MAXIMUM             PIC 9(04)    VALUE 2100.
+           05 WS-ANNEE-ED                  PIC 9(04).
+
+      *----------------------------------------------------------------*
+      * VARIABLES DE REPRISE SUR INCIDENT (CHECKPOINT/RESTART)         *
+      *----------------------------------------------------------------*
+       01 WS-REPRISE-VARIABLES.
+      *nombre de livres lus entre deux points de contrôle
+           05 WS-CKPT-INTERVAL             PIC 9(05)    VALUE 100.
+           05 WS-CKPT-LIVRES-DEPUIS        PIC 9(05)    VALUE ZEROS.
+      *nombre de livres déjà traités lors d'une exécution précédente
+           05 WS-CKPT-LIVRES-COMPT         PIC 9(09)    VALUE ZEROS.
+           05 WS-CKPT-NB-AUTEURS           PIC 9(09)    VALUE ZEROS.
+           05 WS-CKPT-NB-GENRES            PIC 9(09)    VALUE ZEROS.
+      *nombre d'enregistrements lus (valides ou rejetés) lors d'une
+      *exécution précédente : c'est ce compteur, et non le nombre de
+      *livres préstockés, qui donne la position réelle dans le fichier
+      *d'entrée, puisque les lignes rejetées sont lues mais jamais
+      *préstockées
+           05 WS-CKPT-LIGNES-LUES          PIC 9(09)    VALUE ZEROS.
+      *indicateur de reprise : 'O' si un point de reprise a été trouvé
+           05 WS-REPRISE-EN-COURS          PIC X(01)    VALUE 'N'.
+           05 WS-NB-A-IGNORER              PIC 9(09)    VALUE ZEROS.
+
       *----------------------------------------------------------------*
       * CONSTANTES POUR LA GÉNÉRATION SQL                              *
       * Fragments de requêtes SQL réutilisés pour construire les       *
       * différentes instructions INSERT INTO                           *
       *----------------------------------------------------------------*
-       01 WS-LIGNE-ED                      PIC X(200).
-       01 WS-INSERT-ED                     PIC X(12)     VALUE 
+       01 WS-LIGNE-ED                      PIC X(220).
+       01 WS-LIGNE-REJET                   PIC X(200).
+       01 WS-INSERT-ED                     PIC X(12)     VALUE
            "INSERT INTO ".
        01 WS-VALUE-ED                      PIC X(08)     VALUE
-           "VALUES (".       
-       01 WS-INSERT-AUTEUR-ED              PIC X(31)     VALUE 
+           "VALUES (".
+       01 WS-INSERT-AUTEUR-ED              PIC X(31)     VALUE
            "auteurs (nom, prenom) VALUES ('".
-       01 WS-INSERT-GENRE-ED               PIC X(21)     VALUE 
+       01 WS-INSERT-GENRE-ED               PIC X(21)     VALUE
            "genre (nom) VALUES ('".
-       01 WS-INSERT-LIVRE-ED               PIC X(41)     VALUE 
+       01 WS-INSERT-LIVRE-ED               PIC X(41)     VALUE
            "livres (id_livres, titre, date_parution, ".
-       01 WS-INSERT-LIVRE-ED2              PIC X(31)     VALUE 
+       01 WS-INSERT-LIVRE-ED2              PIC X(31)     VALUE
            "editions, fk_genre, fk_auteur) ".
-       01 WS-ID-AUTEUR-ED                  PIC 9(03). 
-       01 WS-ID-GENRE-ED                   PIC 9(03). 
-
 
-      ****************************************************************** 
-       PROCEDURE DIVISION.    
-      ****************************************************************** 
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
       ******************************************************************
       * PROGRAMME PRINCIPAL                                            *
       * Orchestration complète du flux de traitement :                 *
@@ -227,11 +416,11 @@
       * 2. Lecture et analyse complète du fichier d'entrée             *
       * 3. Génération du fichier SQL avec toutes les requêtes          *
       * 4. Finalisation et fermeture propre des ressources             *
-      ****************************************************************** 
+      ******************************************************************
 
       * Phase 1 : Préparation de l'environnement de traitement
            PERFORM 1000-INITIALISATION-DEB
-              THRU 1000-INITIALISATION-FIN.    
+              THRU 1000-INITIALISATION-FIN.
 
       * Phase 2 : Chargement et analyse des données depuis le fichier
            PERFORM 2000-ENRG-DATA-DEB
@@ -249,17 +438,33 @@
       ******************************************************************
       * === 1000 === MODULE D'INITIALISATION                           *
       * Préparation complète de l'environnement de traitement :        *
+      * - Lecture d'un éventuel point de reprise                       *
       * - Ouverture sécurisée des fichiers d'entrée et sortie          *
       * - Initialisation des compteurs et variables de contrôle        *
       * - Vérification de la disponibilité des ressources              *
       ******************************************************************
-          
+
        1000-INITIALISATION-DEB.
       *----------------------------------------------------------------*
       * Séquence d'initialisation avec contrôle d'erreurs              *
       * Arrêt immédiat en cas de problème d'accès aux fichiers         *
       *----------------------------------------------------------------*
 
+      * Détermination du mode d'exécution (normal ou incrémental)
+      * via la variable d'environnement LRE-MODE, positionnée par le
+      * JCL/script de lancement ; absente ou non reconnue = mode normal
+           ACCEPT WS-MODE-EXEC FROM ENVIRONMENT "LRE-MODE".
+           IF WS-MODE-INCREMENTAL
+               DISPLAY "Mode d'exécution : INCREMENTAL (DELETE+INSERT)"
+           ELSE
+               DISPLAY "Mode d'exécution : normal (INSERT seul)"
+           END-IF.
+
+      * Recherche d'un point de reprise laissé par une exécution
+      * précédente interrompue
+           PERFORM 2910-LIRE-CHECKPOINT-DEB
+              THRU 2910-LIRE-CHECKPOINT-FIN.
+
       * Ouverture du fichier source pour lecture séquentielle
            PERFORM 6010-OPEN-F-INPUT-DEB
               THRU 6010-OPEN-F-INPUT-FIN.
@@ -268,10 +473,34 @@
            PERFORM 6020-OPEN-F-OUTPUT-DEB
               THRU 6020-OPEN-F-OUTPUT-FIN.
 
-      * Remise à zéro des compteurs de données traitées
-           MOVE 0 TO WS-LIVRES-COMPT.
-           MOVE 0 TO WS-AUTEURS-COMPT.
-           MOVE 0 TO WS-GENRES-COMPT.
+      * Ouverture du fichier des rejets (toujours recréé à chaque run)
+           PERFORM 6030-OPEN-F-REJECTS-DEB
+              THRU 6030-OPEN-F-REJECTS-FIN.
+
+      * Ouverture des fichiers de préstockage, en extension si on
+      * reprend un traitement interrompu, sinon en création
+           PERFORM 6040-OPEN-F-STAGE-DEB
+              THRU 6040-OPEN-F-STAGE-FIN.
+
+      * Remise à zéro ou reprise des compteurs de données traitées
+           MOVE WS-CKPT-LIVRES-COMPT TO WS-LIVRES-COMPT.
+           MOVE WS-CKPT-NB-AUTEURS   TO WS-NB-AUTEURS.
+           MOVE WS-CKPT-NB-GENRES    TO WS-NB-GENRES.
+           MOVE WS-CKPT-LIGNES-LUES  TO WS-NB-LIGNES-LUES.
+
+      * Si on reprend, on ignore les enregistrements déjà lus dans le
+      * fichier d'entrée lors du run précédent (livres préstockés ou
+      * rejetés), et non les seuls livres préstockés : sinon les
+      * lignes rejetées avant le dernier point de reprise seraient
+      * relues, et un livre valide déjà préstocké serait re-signalé
+      * à tort en ISBN-DOUBLON
+           IF WS-REPRISE-EN-COURS = 'O'
+               MOVE WS-CKPT-LIGNES-LUES TO WS-NB-A-IGNORER
+               DISPLAY "Reprise détectée, " WS-NB-A-IGNORER
+                       " enregistrement(s) déjà lu(s), on les ignore"
+               PERFORM 2920-IGNORER-LIVRES-DEB
+                  THRU 2920-IGNORER-LIVRES-FIN
+           END-IF.
 
        1000-INITIALISATION-FIN.
            EXIT.
@@ -282,8 +511,9 @@
       * Traitement complet du fichier d'entrée avec :                  *
       * - Lecture séquentielle de tous les enregistrements             *
       * - Extraction des champs selon positions fixes                  *
-      * - Dédoublonnage en temps réel des auteurs et genres            *
-      * - Construction des tables internes pour génération SQL         *
+      * - Dédoublonnage en temps réel des auteurs et genres via les    *
+      *   fichiers indexés de préstockage (plus de limite à 999)       *
+      * - Pose régulière d'un point de reprise                         *
       ******************************************************************
 
        2000-ENRG-DATA-DEB.
@@ -299,95 +529,60 @@
 
       * Boucle de traitement jusqu'à épuisement du fichier
            PERFORM UNTIL WS-FS-INPUT-STATUS-EOF
-              ADD 1 TO WS-LIVRES-COMPT
-              ADD 1 TO WS-AUTEURS-COMPT 
-              ADD 1 TO WS-GENRES-COMPT   
-              MOVE WS-LIVRES-COMPT TO WS-CURRENT-LIVRE
-              MOVE WS-AUTEURS-COMPT TO WS-CURRENT-AUTEUR
-              MOVE WS-GENRES-COMPT TO WS-CURRENT-GENRE
-              MOVE 'N' TO WS-AUTEUR-EXISTE
-              MOVE 'N' TO WS-GENRE-EXISTE
-
-      * Extraction des champs selon le format fixe défini                
-              MOVE REC-DATA(1:13) 
-                TO WS-ISBN(WS-CURRENT-LIVRE)
-              MOVE REC-DATA(14:38) 
-                TO WS-TITRE(WS-CURRENT-LIVRE)
-              MOVE REC-DATA(52:22) 
-                TO WS-NOM(WS-CURRENT-LIVRE)
-              MOVE REC-DATA(74:22) 
-                TO WS-PRENOM(WS-CURRENT-LIVRE)
-              MOVE REC-DATA(96:16) 
-                TO WS-GENRE(WS-CURRENT-LIVRE)
-              MOVE REC-DATA(112:4) 
-                TO WS-DATE-PUBLICATION(WS-CURRENT-LIVRE)
-              MOVE REC-DATA(116:23) 
-                TO WS-EDITEUR(WS-CURRENT-LIVRE)
-
-      * Recherche de doublons dans la table des auteurs existants
-              PERFORM VARYING WS-CURRENT-AUTEUR FROM 1 BY 1 
-                        UNTIL WS-CURRENT-AUTEUR > WS-NB-AUTEURS 
-                 IF WS-NOM(WS-CURRENT-LIVRE) 
-                        EQUAL WS-NOM-UNIQ(WS-CURRENT-AUTEUR)
-                        AND WS-PRENOM(WS-CURRENT-LIVRE) 
-                        EQUAL WS-PRENOM-UNIQ(WS-CURRENT-AUTEUR)
-                    MOVE 'O' TO WS-AUTEUR-EXISTE
-                 END-IF
-              END-PERFORM
-
-      * Ajout du nouvel auteur s'il n'existe pas déjà
-              IF WS-AUTEUR-EXISTE = 'N'
-                 ADD 1 TO WS-NB-AUTEURS
-                 ADD 1 TO WS-ID-AUTEUR(WS-NB-AUTEURS)
-                 MOVE WS-NB-AUTEURS TO WS-ID-AUTEUR(WS-NB-AUTEURS)
-                 MOVE WS-NOM(WS-CURRENT-LIVRE) 
-                       TO WS-NOM-UNIQ(WS-NB-AUTEURS)
-                 MOVE WS-PRENOM(WS-CURRENT-LIVRE) 
-                       TO WS-PRENOM-UNIQ(WS-NB-AUTEURS)
-      D          DISPLAY "Nouvel auteur ajouté : " 
-      D                  WS-NOM-UNIQ(WS-NB-AUTEURS) " "
-      D                  WS-PRENOM-UNIQ(WS-NB-AUTEURS)
-      D        ELSE
-      D          DISPLAY "Auteur existant ignoré : "
-      D                  WS-NOM(WS-CURRENT-LIVRE) " "
-      D                  WS-PRENOM(WS-CURRENT-LIVRE)
-               END-IF
 
-      * Recherche de doublons dans la table des genres existants
-              PERFORM VARYING WS-CURRENT-GENRE FROM 1 BY 1 
-                        UNTIL WS-CURRENT-GENRE > WS-NB-GENRES
-                 IF WS-GENRE(WS-CURRENT-LIVRE) 
-                        EQUAL WS-GENRE-UNIQ(WS-CURRENT-GENRE)
-                    MOVE 'O' TO WS-GENRE-EXISTE 
-                 END-IF
-              END-PERFORM
-
-      * Ajout du nouveau genre s'il n'existe pas déjà
-              IF WS-GENRE-EXISTE = 'N'
-                 ADD 1 TO WS-NB-GENRES
-                 ADD 1 TO WS-ID-GENRE(WS-NB-GENRES)
-                 MOVE WS-NB-GENRES TO WS-ID-GENRE(WS-NB-GENRES)
-                 MOVE WS-GENRE(WS-CURRENT-LIVRE) 
-                       TO WS-GENRE-UNIQ(WS-NB-GENRES)
-      D          DISPLAY "Nouveau genre ajouté : "
-      D                  WS-GENRE-UNIQ(WS-NB-GENRES)
-      D        ELSE
-      D          DISPLAY "Genre existant ignoré : "
-      D                  WS-GENRE(WS-CURRENT-LIVRE)
-               END-IF
+      * Extraction des champs selon le format fixe défini
+              MOVE REC-DATA(1:13)   TO WS-ISBN
+              MOVE REC-DATA(14:38)  TO WS-TITRE
+              MOVE REC-DATA(52:22)  TO WS-NOM
+              MOVE REC-DATA(74:22)  TO WS-PRENOM
+              MOVE REC-DATA(96:16)  TO WS-GENRE
+              MOVE REC-DATA(112:4)  TO WS-DATE-PUBLICATION
+              MOVE REC-DATA(116:23) TO WS-EDITEUR
+
+      * Contrôle de la qualité des données avant tout chargement
+              PERFORM 2050-VALIDER-LIVRE-DEB
+                 THRU 2050-VALIDER-LIVRE-FIN
+
+              ADD 1 TO WS-NB-LIGNES-LUES
+
+              IF WS-LIGNE-EST-VALIDE
+
+      * Mise à jour du livre courant dans le fichier de préstockage
+                 PERFORM 2100-TRAITER-LIVRE-DEB
+                    THRU 2100-TRAITER-LIVRE-FIN
+
+      * Dédoublonnage et mise à jour de l'auteur dans le préstockage
+                 PERFORM 2200-TRAITER-AUTEUR-DEB
+                    THRU 2200-TRAITER-AUTEUR-FIN
+
+      * Dédoublonnage et mise à jour du genre dans le préstockage
+                 PERFORM 2300-TRAITER-GENRE-DEB
+                    THRU 2300-TRAITER-GENRE-FIN
+
+              ELSE
+      * Donnée rejetée : tracée dans livres-rejects.txt, non chargée
+                 PERFORM 2060-ECRIRE-REJET-DEB
+                    THRU 2060-ECRIRE-REJET-FIN
+              END-IF
 
       * Traces de débogage détaillées pour suivi du traitement
-      D       DISPLAY "=== LIVRE #" WS-CURRENT-LIVRE " ==="
-      D       DISPLAY "  ISBN      : " WS-ISBN(WS-CURRENT-LIVRE)
-      D       DISPLAY "  Titre     : " WS-TITRE(WS-CURRENT-LIVRE)
-      D       DISPLAY "  Auteur    : " WS-NOM(WS-CURRENT-LIVRE)
-      D                               " " WS-PRENOM(WS-CURRENT-LIVRE)
-      D       DISPLAY "  Genre     : " WS-GENRE(WS-CURRENT-LIVRE)
+      D       DISPLAY "=== LIVRE #" WS-LIVRES-COMPT " ==="
+      D       DISPLAY "  ISBN      : " WS-ISBN
+      D       DISPLAY "  Titre     : " WS-TITRE
+      D       DISPLAY "  Auteur    : " WS-NOM " " WS-PRENOM
+      D       DISPLAY "  Genre     : " WS-GENRE
       D       DISPLAY "  Année     : " WS-DATE-PUBLICATION
-      D                                         (WS-CURRENT-LIVRE)
-      D       DISPLAY "  Éditeur   : " WS-EDITEUR(WS-CURRENT-LIVRE)
+      D       DISPLAY "  Éditeur   : " WS-EDITEUR
       D       DISPLAY "  Total livres : " WS-LIVRES-COMPT
 
+      * Pose d'un point de reprise tous les WS-CKPT-INTERVAL livres
+              ADD 1 TO WS-CKPT-LIVRES-DEPUIS
+              IF WS-CKPT-LIVRES-DEPUIS >= WS-CKPT-INTERVAL
+                 PERFORM 2900-POSER-CHECKPOINT-DEB
+                    THRU 2900-POSER-CHECKPOINT-FIN
+                 MOVE 0 TO WS-CKPT-LIVRES-DEPUIS
+              END-IF
+
       * Lecture de l'enregistrement suivant pour continuer la boucle
                PERFORM 6110-READ-F-INPUT-DEB
                   THRU 6110-READ-F-INPUT-FIN
@@ -395,16 +590,288 @@
 
       D    DISPLAY "Fin de lecture - Total traité : " WS-LIVRES-COMPT
       D            " livres, " WS-NB-AUTEURS " auteurs uniques, "
-      D            WS-NB-GENRES " genres uniques".
+      D            WS-NB-GENRES " genres uniques, " WS-REJETS-COMPT
+      D            " rejet(s)".
 
        2000-ENRG-DATA-FIN.
            EXIT.
 
+      ******************************************************************
+      * === 2050 === VALIDATION D'UN LIVRE AVANT CHARGEMENT            *
+      ******************************************************************
+
+       2050-VALIDER-LIVRE-DEB.
+      *----------------------------------------------------------------*
+      * Contrôles appliqués à chaque livre avant tout chargement :     *
+      * - ISBN : 13 chiffres numériques                                *
+      * - Année de publication : 4 chiffres numériques vraisemblables  *
+      * - Titre, nom et prénom : non renseignés à blanc                *
+      * Le premier contrôle en défaut fixe le code raison du rejet     *
+      *----------------------------------------------------------------*
+           MOVE 'O' TO WS-LIGNE-VALIDE.
+           MOVE SPACE TO WS-CODE-REJET.
+
+           IF WS-ISBN IS NOT NUMERIC
+               MOVE 'N' TO WS-LIGNE-VALIDE
+               MOVE "ISBN-INVALIDE" TO WS-CODE-REJET
+           END-IF.
+
+           IF WS-LIGNE-EST-VALIDE
+               IF WS-TITRE EQUAL SPACE
+                   MOVE 'N' TO WS-LIGNE-VALIDE
+                   MOVE "TITRE-VIDE" TO WS-CODE-REJET
+               END-IF
+           END-IF.
+
+           IF WS-LIGNE-EST-VALIDE
+               IF WS-NOM EQUAL SPACE
+                   MOVE 'N' TO WS-LIGNE-VALIDE
+                   MOVE "NOM-VIDE" TO WS-CODE-REJET
+               END-IF
+           END-IF.
+
+           IF WS-LIGNE-EST-VALIDE
+               IF WS-PRENOM EQUAL SPACE
+                   MOVE 'N' TO WS-LIGNE-VALIDE
+                   MOVE "PRENOM-VIDE" TO WS-CODE-REJET
+               END-IF
+           END-IF.
+
+           IF WS-LIGNE-EST-VALIDE
+               IF WS-DATE-PUBLICATION IS NOT NUMERIC
+                   MOVE 'N' TO WS-LIGNE-VALIDE
+                   MOVE "ANNEE-INVALIDE" TO WS-CODE-REJET
+               ELSE
+                   MOVE WS-DATE-PUBLICATION TO WS-ANNEE-ED
+                   IF WS-ANNEE-ED < WS-ANNEE-MINIMUM OR
+                      WS-ANNEE-ED > WS-ANNEE-MAXIMUM
+                       MOVE 'N' TO WS-LIGNE-VALIDE
+                       MOVE "ANNEE-INVALIDE" TO WS-CODE-REJET
+                   END-IF
+               END-IF
+           END-IF.
+
+      * Détection d'un ISBN déjà rencontré dans ce même traitement,
+      * selon le même principe que la recherche de doublon déjà en
+      * place pour les auteurs (2200) et les genres (2300) : une
+      * lecture directe sur la clé plutôt qu'un ajout sans contrôle
+           IF WS-LIGNE-EST-VALIDE
+               MOVE WS-ISBN TO STG-LIVRE-ISBN
+               READ F-STAGE-LIVRES
+                   KEY IS STG-LIVRE-ISBN
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'N' TO WS-LIGNE-VALIDE
+                   MOVE "ISBN-DOUBLON" TO WS-CODE-REJET
+               END-READ
+           END-IF.
+
+      D    IF NOT WS-LIGNE-EST-VALIDE
+      D        DISPLAY "Ligne rejetée (" WS-CODE-REJET "): "
+      D                WS-ISBN
+      D    END-IF.
+
+       2050-VALIDER-LIVRE-FIN.
+           EXIT.
+
+       2060-ECRIRE-REJET-DEB.
+      *----------------------------------------------------------------*
+      * Trace la ligne rejetée dans livres-rejects.txt avec son code   *
+      * raison, plutôt que de l'insérer telle quelle dans le SQL       *
+      *----------------------------------------------------------------*
+           ADD 1 TO WS-REJETS-COMPT.
+
+           INITIALIZE WS-LIGNE-REJET.
+           STRING WS-CODE-REJET DELIMITED BY SPACE
+                  " | ISBN=" DELIMITED BY SIZE
+                  WS-ISBN    DELIMITED BY SIZE
+                  " | TITRE=" DELIMITED BY SIZE
+                  WS-TITRE   DELIMITED BY SIZE
+                  " | NOM=" DELIMITED BY SIZE
+                  WS-NOM     DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-PRENOM  DELIMITED BY SIZE
+             INTO WS-LIGNE-REJET
+           END-STRING.
+
+           WRITE REC-F-REJECTS FROM WS-LIGNE-REJET AFTER 1.
+
+       2060-ECRIRE-REJET-FIN.
+           EXIT.
+
+      ******************************************************************
+      * === 2100 === ENREGISTREMENT D'UN LIVRE DANS LE PRESTOCKAGE     *
+      ******************************************************************
+
+       2100-TRAITER-LIVRE-DEB.
+      *----------------------------------------------------------------*
+      * Écrit le livre courant dans F-STAGE-LIVRES, indexé sur ISBN.   *
+      * Le fichier indexé garantit lui-même l'absence de doublon de   *
+      * clé (voir le traitement du code retour 22 / article en double) *
+      *----------------------------------------------------------------*
+           MOVE WS-ISBN                 TO STG-LIVRE-ISBN
+           MOVE WS-TITRE                TO STG-LIVRE-TITRE
+           MOVE WS-NOM                  TO STG-LIVRE-NOM
+           MOVE WS-PRENOM               TO STG-LIVRE-PRENOM
+           MOVE WS-GENRE                TO STG-LIVRE-GENRE
+           MOVE WS-DATE-PUBLICATION     TO STG-LIVRE-DATE-PUBLICATION
+           MOVE WS-EDITEUR              TO STG-LIVRE-EDITEUR
+
+           WRITE REC-STAGE-LIVRES
+           INVALID KEY
+               DISPLAY "ISBN en double ignoré : " WS-ISBN
+           NOT INVALID KEY
+               ADD 1 TO WS-LIVRES-COMPT
+           END-WRITE.
+
+       2100-TRAITER-LIVRE-FIN.
+           EXIT.
+
+      ******************************************************************
+      * === 2200 === DÉDOUBLONNAGE ET ENREGISTREMENT DE L'AUTEUR       *
+      ******************************************************************
+
+       2200-TRAITER-AUTEUR-DEB.
+      *----------------------------------------------------------------*
+      * Recherche de l'auteur par clé nom+prénom dans le préstockage   *
+      * indexé (remplace l'ancienne boucle PERFORM VARYING sur la      *
+      * table en mémoire) et création s'il n'existe pas encore         *
+      *----------------------------------------------------------------*
+           MOVE 'N'                     TO WS-AUTEUR-EXISTE
+           STRING WS-NOM WS-PRENOM DELIMITED BY SIZE
+              INTO STG-AUTEUR-CLE
+
+           READ F-STAGE-AUTEURS
+               KEY IS STG-AUTEUR-CLE
+           INVALID KEY
+               CONTINUE
+           NOT INVALID KEY
+               MOVE 'O' TO WS-AUTEUR-EXISTE
+           END-READ.
+
+           IF WS-AUTEUR-EXISTE = 'N'
+               ADD 1 TO WS-NB-AUTEURS
+               MOVE STG-AUTEUR-CLE      TO STG-AUTEUR-CLE
+               MOVE WS-NOM              TO STG-AUTEUR-NOM
+               MOVE WS-PRENOM           TO STG-AUTEUR-PRENOM
+               MOVE WS-NB-AUTEURS       TO STG-AUTEUR-ID
+               WRITE REC-STAGE-AUTEURS
+      D        DISPLAY "Nouvel auteur ajouté : " WS-NOM " " WS-PRENOM
+      D    ELSE
+      D        DISPLAY "Auteur existant ignoré : " WS-NOM " " WS-PRENOM
+           END-IF.
+
+       2200-TRAITER-AUTEUR-FIN.
+           EXIT.
+
+      ******************************************************************
+      * === 2300 === DÉDOUBLONNAGE ET ENREGISTREMENT DU GENRE          *
+      ******************************************************************
+
+       2300-TRAITER-GENRE-DEB.
+      *----------------------------------------------------------------*
+      * Recherche du genre par clé (le libellé lui-même) dans le       *
+      * préstockage indexé et création s'il n'existe pas encore        *
+      *----------------------------------------------------------------*
+           MOVE 'N'                     TO WS-GENRE-EXISTE
+           MOVE WS-GENRE                TO STG-GENRE-CLE
+
+           READ F-STAGE-GENRES
+               KEY IS STG-GENRE-CLE
+           INVALID KEY
+               CONTINUE
+           NOT INVALID KEY
+               MOVE 'O' TO WS-GENRE-EXISTE
+           END-READ.
+
+           IF WS-GENRE-EXISTE = 'N'
+               ADD 1 TO WS-NB-GENRES
+               MOVE WS-GENRE            TO STG-GENRE-CLE
+               MOVE WS-NB-GENRES        TO STG-GENRE-ID
+               WRITE REC-STAGE-GENRES
+      D        DISPLAY "Nouveau genre ajouté : " WS-GENRE
+      D    ELSE
+      D        DISPLAY "Genre existant ignoré : " WS-GENRE
+           END-IF.
+
+       2300-TRAITER-GENRE-FIN.
+           EXIT.
+
+      ******************************************************************
+      * === 2900 === GESTION DU POINT DE REPRISE (CHECKPOINT/RESTART) *
+      ******************************************************************
+
+       2900-POSER-CHECKPOINT-DEB.
+      *----------------------------------------------------------------*
+      * Réécrit le fichier de point de reprise avec les compteurs      *
+      * courants. Le fichier est rouvert à chaque pose car il ne       *
+      * contient toujours qu'un seul enregistrement.                   *
+      *----------------------------------------------------------------*
+           OPEN OUTPUT F-CKPT.
+           MOVE WS-LIVRES-COMPT     TO CKPT-LIVRES-COMPT.
+           MOVE WS-NB-AUTEURS       TO CKPT-NB-AUTEURS.
+           MOVE WS-NB-GENRES        TO CKPT-NB-GENRES.
+           MOVE WS-NB-LIGNES-LUES   TO CKPT-LIGNES-LUES.
+           WRITE REC-F-CKPT.
+           CLOSE F-CKPT.
+      D    DISPLAY "Point de reprise posé à " WS-LIVRES-COMPT
+      D            " livre(s) traité(s), " WS-NB-LIGNES-LUES
+      D            " enregistrement(s) lu(s)".
+
+       2900-POSER-CHECKPOINT-FIN.
+           EXIT.
+
+       2910-LIRE-CHECKPOINT-DEB.
+      *----------------------------------------------------------------*
+      * Tente de lire un point de reprise laissé par une exécution      *
+      * précédente. Son absence est normale pour un premier lancement  *
+      *----------------------------------------------------------------*
+           MOVE 'N' TO WS-REPRISE-EN-COURS.
+           OPEN INPUT F-CKPT.
+           IF F-CKPT-STATUS-OK
+               READ F-CKPT
+               IF F-CKPT-STATUS-OK
+                   MOVE CKPT-LIVRES-COMPT TO WS-CKPT-LIVRES-COMPT
+                   MOVE CKPT-NB-AUTEURS   TO WS-CKPT-NB-AUTEURS
+                   MOVE CKPT-NB-GENRES    TO WS-CKPT-NB-GENRES
+                   MOVE CKPT-LIGNES-LUES  TO WS-CKPT-LIGNES-LUES
+                   IF WS-CKPT-LIGNES-LUES > 0
+                       MOVE 'O' TO WS-REPRISE-EN-COURS
+                   END-IF
+               END-IF
+               CLOSE F-CKPT
+           END-IF.
+
+       2910-LIRE-CHECKPOINT-FIN.
+           EXIT.
+
+       2920-IGNORER-LIVRES-DEB.
+      *----------------------------------------------------------------*
+      * Relit et ignore les WS-NB-A-IGNORER premiers enregistrements   *
+      * du fichier d'entrée : ils ont déjà été lus (préstockés ou      *
+      * rejetés) lors du run précédent, les livres valides parmi eux   *
+      * figurant toujours dans les fichiers indexés. L'amorce de       *
+      * lecture reste à la charge de 2000-ENRG-DATA-DEB, appelé juste  *
+      * après : ce paragraphe ne doit consommer que les                *
+      * WS-NB-A-IGNORER enregistrements déjà lus, pas un de plus.      *
+      *----------------------------------------------------------------*
+           PERFORM WS-NB-A-IGNORER TIMES
+               IF NOT WS-FS-INPUT-STATUS-EOF
+                   PERFORM 6110-READ-F-INPUT-DEB
+                      THRU 6110-READ-F-INPUT-FIN
+               END-IF
+           END-PERFORM.
+
+       2920-IGNORER-LIVRES-FIN.
+           EXIT.
+
       ******************************************************************
       * === 5000 === MODULE DE FINALISATION                            *
       * Séquence de clôture complète du programme :                    *
       * - Fermeture sécurisée de tous les fichiers ouverts             *
       * - Affichage des statistiques de traitement                     *
+      * - Purge du point de reprise, traitement terminé normalement    *
       * - Terminaison normale avec code retour approprié               *
       ******************************************************************
 
@@ -420,22 +887,83 @@
       * Fermeture du fichier de sortie avec contrôle d'erreur
            PERFORM 6220-CLOSE-F-OUTPUT-DEB
               THRU 6220-CLOSE-F-OUTPUT-FIN.
-               
+
+      * Fermeture du fichier des rejets et des fichiers de préstockage
+           CLOSE F-REJECTS.
+           CLOSE F-STAGE-LIVRES.
+           CLOSE F-STAGE-AUTEURS.
+           CLOSE F-STAGE-GENRES.
+
+      * Vérification du total de contrôle avant de considérer le
+      * traitement comme terminé normalement
+           PERFORM 4000-CONTROLE-TOTAUX-DEB
+              THRU 4000-CONTROLE-TOTAUX-FIN.
+
       * Affichage des statistiques finales de traitement
            DISPLAY "=== STATISTIQUES DE TRAITEMENT ===".
            DISPLAY "Livres traités     : " WS-LIVRES-COMPT.
            DISPLAY "Auteurs uniques    : " WS-NB-AUTEURS.
            DISPLAY "Genres uniques     : " WS-NB-GENRES.
+           DISPLAY "Lignes rejetées    : " WS-REJETS-COMPT.
            DISPLAY "Fichier SQL généré : livres-output.sql".
-
-      * Terminaison normale du programme
-           PERFORM 9999-FIN-NORMALE-PROGRAMME-DEB
-              THRU 9999-FIN-NORMALE-PROGRAMME-FIN.
+           DISPLAY "Fichier des rejets : livres-rejects.txt".
+
+           IF WS-TOTAUX-OK
+      * Le traitement s'est terminé normalement et les totaux de
+      * contrôle concordent : le point de reprise n'a plus lieu
+      * d'être, on le purge pour le prochain lancement
+               PERFORM 2930-PURGER-CHECKPOINT-DEB
+                  THRU 2930-PURGER-CHECKPOINT-FIN
+               PERFORM 9999-FIN-NORMALE-PROGRAMME-DEB
+                  THRU 9999-FIN-NORMALE-PROGRAMME-FIN
+           ELSE
+      * Total de contrôle en désaccord : on laisse le point de
+      * reprise en place (comme pour toute autre erreur) et on
+      * termine en erreur plutôt que de déclarer le fichier SQL bon
+               PERFORM 9999-ERREUR-PROGRAMME-DEB
+                  THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
 
        5000-FIN-PROGRAMME-FIN.
            EXIT.
 
-           
+       4000-CONTROLE-TOTAUX-DEB.
+      *----------------------------------------------------------------*
+      * Vérifie que le nombre de livres écrits dans livres-output.sql  *
+      * (WS-LIGNES-ECRITES-LIVRES, compté lors du balayage final de    *
+      * F-STAGE-LIVRES) correspond exactement au nombre de livres      *
+      * réellement préstockés (WS-LIVRES-COMPT, incrémenté une seule   *
+      * fois par livre lors de son écriture dans F-STAGE-LIVRES). Une  *
+      * différence signale une ligne perdue ou dupliquée lors de la    *
+      * génération du fichier SQL.                                      *
+      *----------------------------------------------------------------*
+           MOVE 'O' TO WS-TOTAUX-STATUS.
+           IF WS-LIGNES-ECRITES-LIVRES NOT EQUAL WS-LIVRES-COMPT
+               MOVE 'N' TO WS-TOTAUX-STATUS
+               DISPLAY "ERREUR: total de contrôle en désaccord"
+               DISPLAY "  Livres préstockés : " WS-LIVRES-COMPT
+               DISPLAY "  Livres écrits      : "
+                       WS-LIGNES-ECRITES-LIVRES
+           END-IF.
+
+       4000-CONTROLE-TOTAUX-FIN.
+           EXIT.
+
+       2930-PURGER-CHECKPOINT-DEB.
+      *----------------------------------------------------------------*
+      * Remet le point de reprise à zéro : un prochain lancement       *
+      * repartira de zéro, pas d'une reprise                           *
+      *----------------------------------------------------------------*
+           OPEN OUTPUT F-CKPT.
+           MOVE 0 TO CKPT-LIVRES-COMPT.
+           MOVE 0 TO CKPT-NB-AUTEURS.
+           MOVE 0 TO CKPT-NB-GENRES.
+           MOVE 0 TO CKPT-LIGNES-LUES.
+           WRITE REC-F-CKPT.
+           CLOSE F-CKPT.
+
+       2930-PURGER-CHECKPOINT-FIN.
+           EXIT.
 
       ******************************************************************
       * === 6000 === MODULES DE GESTION DES FICHIERS                  *
@@ -444,7 +972,7 @@
       * - Lecture avec gestion des conditions AT END                  *
       * - Fermeture avec vérification des codes retour                *
       ******************************************************************
-       
+
        6010-OPEN-F-INPUT-DEB.
       *----------------------------------------------------------------*
       * Ouverture du fichier d'entrée en mode lecture                 *
@@ -484,6 +1012,47 @@
        6020-OPEN-F-OUTPUT-FIN.
            EXIT.
 
+       6030-OPEN-F-REJECTS-DEB.
+      *----------------------------------------------------------------*
+      * Ouverture du fichier des rejets en mode écriture, toujours     *
+      * recréé à chaque exécution (y compris en cas de reprise)        *
+      *----------------------------------------------------------------*
+           OPEN OUTPUT F-REJECTS.
+           IF NOT F-REJECTS-STATUS-OK
+               DISPLAY "ERREUR: Impossible de créer livres-rejects.txt"
+               DISPLAY "Code erreur : " F-REJECTS-STATUS
+               PERFORM 9999-ERREUR-PROGRAMME-DEB
+                  THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6030-OPEN-F-REJECTS-FIN.
+           EXIT.
+
+       6040-OPEN-F-STAGE-DEB.
+      *----------------------------------------------------------------*
+      * Ouvre les trois fichiers de préstockage indexés. En cas de     *
+      * reprise, ils sont ouverts en entrée/sortie (I-O) pour          *
+      * conserver le contenu déjà présent ; sinon ils sont (re)créés.  *
+      *----------------------------------------------------------------*
+           IF WS-REPRISE-EN-COURS = 'O'
+               OPEN I-O F-STAGE-LIVRES
+               OPEN I-O F-STAGE-AUTEURS
+               OPEN I-O F-STAGE-GENRES
+           ELSE
+               OPEN OUTPUT F-STAGE-LIVRES
+               OPEN OUTPUT F-STAGE-AUTEURS
+               OPEN OUTPUT F-STAGE-GENRES
+           END-IF.
+           IF NOT F-STAGE-LIVRES-STATUS-OK OR
+              NOT F-STAGE-AUTEURS-STATUS-OK OR
+              NOT F-STAGE-GENRES-STATUS-OK
+               DISPLAY "ERREUR: Impossible d'ouvrir les fichiers de "
+                       "préstockage"
+               PERFORM 9999-ERREUR-PROGRAMME-DEB
+                  THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6040-OPEN-F-STAGE-FIN.
+           EXIT.
+
 
        6110-READ-F-INPUT-DEB.
       *----------------------------------------------------------------*
@@ -496,16 +1065,16 @@
       * Tentative de lecture de l'enregistrement suivant
            READ F-INPUT INTO REC-F-INPUT
       * Traitement de la condition de fin de fichier (normale)
-           AT END 
+           AT END
                SET WS-FS-INPUT-STATUS-EOF TO TRUE
       D          DISPLAY "Fin de fichier atteinte"
       * Traitement de la lecture réussie
-           NOT AT END 
+           NOT AT END
                SET WS-FS-INPUT-STATUS-OK  TO TRUE
            END-READ.
-           
+
       * Détection d'erreurs de lecture (ni succès ni fin de fichier)
-           IF NOT WS-FS-INPUT-STATUS-OK AND 
+           IF NOT WS-FS-INPUT-STATUS-OK AND
               NOT WS-FS-INPUT-STATUS-EOF
                DISPLAY "ERREUR: Probleme de lecture du fichier d'entree"
                DISPLAY "Code erreur : " WS-FS-INPUT-STATUS
@@ -535,7 +1104,7 @@
        6210-CLOSE-F-INPUT-FIN.
            EXIT.
 
-   
+
        6220-CLOSE-F-OUTPUT-DEB.
       *----------------------------------------------------------------*
       * Fermeture du fichier de sortie après écriture complète        *
@@ -564,109 +1133,213 @@
       * 2. Table AUTEURS avec dédoublonnage automatique               *
       * 3. Table GENRES avec dédoublonnage automatique                *
       * Gestion des clés étrangères entre les tables                  *
+      * Lecture séquentielle des fichiers de préstockage indexés      *
+      * (remplace les anciennes boucles PERFORM VARYING sur les       *
+      * tables en mémoire, désormais sans limite de 999)               *
       *----------------------------------------------------------------*
 
       D    DISPLAY "Début de génération du fichier SQL...".
 
       * === GÉNÉRATION DES REQUÊTES POUR LA TABLE LIVRES ===
-      * Création d'une requête INSERT pour chaque livre traité
-           PERFORM VARYING WS-IDX FROM 1 BY 1 
-                                  UNTIL WS-IDX > WS-CURRENT-LIVRE
-      * Remise à zéro de la ligne de construction SQL
-               INITIALIZE WS-LIGNE-ED
-
-      * Recherche de l'ID de l'auteur correspondant à ce livre
-               PERFORM 7010-RECHERCHE-AUTEUR-DEB
-                  THRU 7010-RECHERCHE-AUTEUR-FIN
-
-      * Recherche de l'ID du genre correspondant à ce livre
-               PERFORM 7020-RECHERCHE-GENRE-DEB
-                  THRU 7020-RECHERCHE-GENRE-FIN  
-
-      * Construction de la requête INSERT INTO LIVRES
-      * Format : INSERT INTO LIVRES VALUES 
-      * (ISBN, 'TITRE', ANNEE, 'EDITEUR', ID_GENRE, ID_AUTEUR);
-               MOVE WS-INSERT-ED        TO WS-LIGNE-ED(1:12)                  
-               MOVE WS-INSERT-LIVRE-ED  TO WS-LIGNE-ED(13:41)
-               MOVE WS-INSERT-LIVRE-ED2 TO WS-LIGNE-ED(54:31)
-               MOVE WS-VALUE-ED         TO WS-LIGNE-ED(85:8)
+      * Création d'une requête INSERT pour chaque livre préstocké
+           MOVE SPACE TO STG-LIVRE-ISBN.
+           START F-STAGE-LIVRES KEY IS GREATER THAN STG-LIVRE-ISBN
+           END-START.
+           PERFORM UNTIL F-STAGE-LIVRES-STATUS-NOTFOUND
+              READ F-STAGE-LIVRES NEXT RECORD
+              AT END
+                 SET F-STAGE-LIVRES-STATUS-NOTFOUND TO TRUE
+              NOT AT END
+                 PERFORM 6321-ECRIT-LIGNE-LIVRE-DEB
+                    THRU 6321-ECRIT-LIGNE-LIVRE-FIN
+              END-READ
+           END-PERFORM.
+
+      *----------------------------------------------------------------*
+      * === GÉNÉRATION DES REQUÊTES POUR LA TABLE AUTEURS ===
+      * Création des requêtes INSERT pour les auteurs uniques
+           MOVE SPACE TO STG-AUTEUR-CLE.
+           START F-STAGE-AUTEURS KEY IS GREATER THAN STG-AUTEUR-CLE
+           END-START.
+           PERFORM UNTIL F-STAGE-AUTEURS-STATUS-NOTFOUND
+              READ F-STAGE-AUTEURS NEXT RECORD
+              AT END
+                 SET F-STAGE-AUTEURS-STATUS-NOTFOUND TO TRUE
+              NOT AT END
+                 PERFORM 6322-ECRIT-LIGNE-AUTEUR-DEB
+                    THRU 6322-ECRIT-LIGNE-AUTEUR-FIN
+              END-READ
+           END-PERFORM.
+
+      *----------------------------------------------------------------*
+      * === GÉNÉRATION DES REQUÊTES POUR LA TABLE GENRES ===
+      * Création des requêtes INSERT pour les genres uniques
+           MOVE SPACE TO STG-GENRE-CLE.
+           START F-STAGE-GENRES KEY IS GREATER THAN STG-GENRE-CLE
+           END-START.
+           PERFORM UNTIL F-STAGE-GENRES-STATUS-NOTFOUND
+              READ F-STAGE-GENRES NEXT RECORD
+              AT END
+                 SET F-STAGE-GENRES-STATUS-NOTFOUND TO TRUE
+              NOT AT END
+                 PERFORM 6323-ECRIT-LIGNE-GENRE-DEB
+                    THRU 6323-ECRIT-LIGNE-GENRE-FIN
+              END-READ
+           END-PERFORM.
+
+       6320-WRITE-F-OUTPUT-FIN.
+           EXIT.
+
+       6321-ECRIT-LIGNE-LIVRE-DEB.
+      *----------------------------------------------------------------*
+      * Construit et écrit la requête INSERT INTO LIVRES pour le       *
+      * livre couramment lu dans F-STAGE-LIVRES. Format :               *
+      * INSERT INTO LIVRES VALUES                                       *
+      * (ISBN, 'TITRE', ANNEE, 'EDITEUR', ID_GENRE, ID_AUTEUR);          *
+      *----------------------------------------------------------------*
+           INITIALIZE WS-LIGNE-ED.
+
+      * Recherche de l'ID de l'auteur et du genre correspondant
+           PERFORM 7010-RECHERCHE-AUTEUR-DEB
+              THRU 7010-RECHERCHE-AUTEUR-FIN.
+           PERFORM 7020-RECHERCHE-GENRE-DEB
+              THRU 7020-RECHERCHE-GENRE-FIN.
+
+      * En mode incrémental, le script doit pouvoir être rejoué sans
+      * provoquer d'erreur de clé dupliquée : on supprime d'abord
+      * l'éventuelle ligne existante pour cet ISBN
+           IF WS-MODE-INCREMENTAL
+               PERFORM 6324-ECRIT-DELETE-LIVRE-DEB
+                  THRU 6324-ECRIT-DELETE-LIVRE-FIN
+           END-IF.
+
+           MOVE WS-INSERT-ED        TO WS-LIGNE-ED(1:12)
+           MOVE WS-INSERT-LIVRE-ED  TO WS-LIGNE-ED(13:41)
+           MOVE WS-INSERT-LIVRE-ED2 TO WS-LIGNE-ED(54:31)
+           MOVE WS-VALUE-ED         TO WS-LIGNE-ED(85:8)
       * Insertion de l'ISBN (clé primaire)
-               MOVE WS-ISBN(WS-IDX)     TO WS-LIGNE-ED(93:13)
-               MOVE ", '"               TO WS-LIGNE-ED(106:3)
-      * Insertion du titre du livre (échappement des apostrophes)
-               MOVE WS-TITRE(WS-IDX)    TO WS-LIGNE-ED(109:38)
-               MOVE "', "               TO WS-LIGNE-ED(147:3)
+           MOVE STG-LIVRE-ISBN      TO WS-LIGNE-ED(93:13)
+           MOVE ", '"               TO WS-LIGNE-ED(106:3)
+      * Insertion du titre du livre
+           MOVE STG-LIVRE-TITRE     TO WS-LIGNE-ED(109:38)
+           MOVE "', "               TO WS-LIGNE-ED(147:3)
       * Insertion de l'année de publication
-               MOVE WS-DATE-PUBLICATION(WS-IDX) TO WS-LIGNE-ED(150:4)
-               MOVE ", '"               TO WS-LIGNE-ED(154:3)
+           MOVE STG-LIVRE-DATE-PUBLICATION TO WS-LIGNE-ED(150:4)
+           MOVE ", '"               TO WS-LIGNE-ED(154:3)
       * Insertion de l'éditeur
-               MOVE WS-EDITEUR(WS-IDX)  TO WS-LIGNE-ED(157:23)
-               MOVE "', '"              TO WS-LIGNE-ED(180:4)
+           MOVE STG-LIVRE-EDITEUR   TO WS-LIGNE-ED(157:23)
+           MOVE "', '"              TO WS-LIGNE-ED(180:4)
       * Insertion de l'ID du genre (clé étrangère)
-               MOVE WS-ID-GENRE-ED      TO WS-LIGNE-ED(184:3)
-               MOVE "', '"              TO WS-LIGNE-ED(187:4)
+           MOVE WS-ID-GENRE-ED      TO WS-LIGNE-ED(184:9)
+           MOVE "', '"              TO WS-LIGNE-ED(193:4)
       * Insertion de l'ID de l'auteur (clé étrangère)
-               MOVE WS-ID-AUTEUR-ED     TO WS-LIGNE-ED(191:3)
-               MOVE "');"               TO WS-LIGNE-ED(194:3)
+           MOVE WS-ID-AUTEUR-ED     TO WS-LIGNE-ED(197:9)
+           MOVE "');"               TO WS-LIGNE-ED(206:3)
 
-      * Écriture de la requête dans le fichier SQL
-               WRITE REC-F-OUTPUT FROM WS-LIGNE-ED AFTER 1 
-           END-PERFORM. 
+           WRITE REC-F-OUTPUT FROM WS-LIGNE-ED AFTER 1.
+           ADD 1 TO WS-LIGNES-ECRITES-LIVRES.
 
-      *----------------------------------------------------------------* 
-      * === GÉNÉRATION DES REQUÊTES POUR LA TABLE AUTEURS ===
-      * Création des requêtes INSERT pour les auteurs uniques
-      * Évite les doublons grâce au tableau WS-AUTEURS dédoublonné
-           PERFORM VARYING WS-IDX FROM 1 BY 1 
-                                 UNTIL WS-IDX > WS-CURRENT-LIVRE
-
-      * Remise à zéro de la ligne de construction SQL
-               INITIALIZE WS-LIGNE-ED
-
-      * Construction de la requête INSERT INTO AUTEURS
-      * Format : INSERT INTO AUTEURS VALUES (ID_AUTEUR, 'NOM','PRENOM');
-               MOVE WS-INSERT-ED        TO WS-LIGNE-ED(1:12)                  
-               MOVE WS-INSERT-AUTEUR-ED TO WS-LIGNE-ED(13:31)
-      * Insertion de l'ID auteur (clé primaire)
-               MOVE WS-NOM-UNIQ(WS-IDX) TO WS-LIGNE-ED(44:13)
-               MOVE "', '"              TO WS-LIGNE-ED(57:4)
-      * Insertion du nom de famille de l'auteur
-               MOVE WS-PRENOM-UNIQ(WS-IDX) TO WS-LIGNE-ED(61:22)
-               MOVE "');"               TO WS-LIGNE-ED(83:3)
-
-      * Écriture conditionnelle : uniquement si nom et prénom existent
-               IF WS-NOM-UNIQ(WS-IDX)    NOT EQUAL SPACE AND
-                  WS-PRENOM-UNIQ(WS-IDX) NOT EQUAL SPACE
-                  WRITE REC-F-OUTPUT FROM WS-LIGNE-ED AFTER 1
-               END-IF
-           END-PERFORM. 
+       6321-ECRIT-LIGNE-LIVRE-FIN.
+           EXIT.
 
+       6322-ECRIT-LIGNE-AUTEUR-DEB.
       *----------------------------------------------------------------*
-      * === GÉNÉRATION DES REQUÊTES POUR LA TABLE GENRES ===
-      * Création des requêtes INSERT pour les genres uniques
-      * Évite les doublons grâce au tableau WS-GENRES dédoublonné
-           PERFORM VARYING WS-IDX FROM 1 BY 1 
-                                 UNTIL WS-IDX > WS-CURRENT-LIVRE      
-
-      * Remise à zéro de la ligne de construction SQL
-               INITIALIZE WS-LIGNE-ED
-
-      * Construction de la requête INSERT INTO GENRES
-      * Format : INSERT INTO GENRES VALUES (ID_GENRE, 'LIBELLE_GENRE');
-               MOVE WS-INSERT-ED        TO WS-LIGNE-ED(1:12)                  
-               MOVE WS-INSERT-GENRE-ED  TO WS-LIGNE-ED(13:21)
-      * Insertion du libellé du genre
-               MOVE WS-GENRE-UNIQ(WS-IDX) TO WS-LIGNE-ED(34:16)
-               MOVE "');"               TO WS-LIGNE-ED(50:3)
-
-      * Écriture conditionnelle : uniquement si genre valide et ID > 0
-               IF WS-GENRE-UNIQ(WS-IDX) NOT EQUAL SPACE 
-                                        AND WS-ID-GENRE(WS-IDX) > 0
-                  WRITE REC-F-OUTPUT FROM WS-LIGNE-ED AFTER 1
-               END-IF
-           END-PERFORM. 
+      * Construit et écrit la requête INSERT INTO AUTEURS pour         *
+      * l'auteur couramment lu dans F-STAGE-AUTEURS                    *
+      *----------------------------------------------------------------*
+           INITIALIZE WS-LIGNE-ED.
+
+           MOVE WS-INSERT-ED        TO WS-LIGNE-ED(1:12)
+           MOVE WS-INSERT-AUTEUR-ED TO WS-LIGNE-ED(13:31)
+           MOVE STG-AUTEUR-NOM      TO WS-LIGNE-ED(44:13)
+           MOVE "', '"              TO WS-LIGNE-ED(57:4)
+           MOVE STG-AUTEUR-PRENOM   TO WS-LIGNE-ED(61:22)
+           MOVE "');"               TO WS-LIGNE-ED(83:3)
+
+           IF STG-AUTEUR-NOM NOT EQUAL SPACE AND
+              STG-AUTEUR-PRENOM NOT EQUAL SPACE
+              IF WS-MODE-INCREMENTAL
+                 PERFORM 6325-ECRIT-DELETE-AUTEUR-DEB
+                    THRU 6325-ECRIT-DELETE-AUTEUR-FIN
+              END-IF
+              WRITE REC-F-OUTPUT FROM WS-LIGNE-ED AFTER 1
+           END-IF.
 
-       6320-WRITE-F-OUTPUT-FIN.
+       6322-ECRIT-LIGNE-AUTEUR-FIN.
+           EXIT.
+
+       6323-ECRIT-LIGNE-GENRE-DEB.
+      *----------------------------------------------------------------*
+      * Construit et écrit la requête INSERT INTO GENRES pour le       *
+      * genre couramment lu dans F-STAGE-GENRES                        *
+      *----------------------------------------------------------------*
+           INITIALIZE WS-LIGNE-ED.
+
+           MOVE WS-INSERT-ED        TO WS-LIGNE-ED(1:12)
+           MOVE WS-INSERT-GENRE-ED  TO WS-LIGNE-ED(13:21)
+           MOVE STG-GENRE-CLE       TO WS-LIGNE-ED(34:16)
+           MOVE "');"               TO WS-LIGNE-ED(50:3)
+
+           IF STG-GENRE-CLE NOT EQUAL SPACE AND STG-GENRE-ID > 0
+              IF WS-MODE-INCREMENTAL
+                 PERFORM 6326-ECRIT-DELETE-GENRE-DEB
+                    THRU 6326-ECRIT-DELETE-GENRE-FIN
+              END-IF
+              WRITE REC-F-OUTPUT FROM WS-LIGNE-ED AFTER 1
+           END-IF.
+
+       6323-ECRIT-LIGNE-GENRE-FIN.
+           EXIT.
+
+       6324-ECRIT-DELETE-LIVRE-DEB.
+      *----------------------------------------------------------------*
+      * Mode incrémental : DELETE préalable sur l'ISBN, pour que       *
+      * l'INSERT qui suit ne heurte jamais une ligne déjà en base      *
+      *----------------------------------------------------------------*
+           INITIALIZE WS-LIGNE-ED.
+           STRING "DELETE FROM livres WHERE id_livres = '"
+                     DELIMITED BY SIZE
+                  STG-LIVRE-ISBN      DELIMITED BY SIZE
+                  "';"                DELIMITED BY SIZE
+             INTO WS-LIGNE-ED
+           END-STRING.
+           WRITE REC-F-OUTPUT FROM WS-LIGNE-ED AFTER 1.
+
+       6324-ECRIT-DELETE-LIVRE-FIN.
+           EXIT.
+
+       6325-ECRIT-DELETE-AUTEUR-DEB.
+      *----------------------------------------------------------------*
+      * Mode incrémental : DELETE préalable sur nom+prénom             *
+      *----------------------------------------------------------------*
+           INITIALIZE WS-LIGNE-ED.
+           STRING "DELETE FROM auteurs WHERE nom = '"
+                     DELIMITED BY SIZE
+                  STG-AUTEUR-NOM      DELIMITED BY SIZE
+                  "' AND prenom = '"  DELIMITED BY SIZE
+                  STG-AUTEUR-PRENOM   DELIMITED BY SIZE
+                  "';"                DELIMITED BY SIZE
+             INTO WS-LIGNE-ED
+           END-STRING.
+           WRITE REC-F-OUTPUT FROM WS-LIGNE-ED AFTER 1.
+
+       6325-ECRIT-DELETE-AUTEUR-FIN.
+           EXIT.
+
+       6326-ECRIT-DELETE-GENRE-DEB.
+      *----------------------------------------------------------------*
+      * Mode incrémental : DELETE préalable sur le libellé de genre    *
+      *----------------------------------------------------------------*
+           INITIALIZE WS-LIGNE-ED.
+           STRING "DELETE FROM genre WHERE nom = '"
+                     DELIMITED BY SIZE
+                  STG-GENRE-CLE       DELIMITED BY SIZE
+                  "';"                DELIMITED BY SIZE
+             INTO WS-LIGNE-ED
+           END-STRING.
+           WRITE REC-F-OUTPUT FROM WS-LIGNE-ED AFTER 1.
+
+       6326-ECRIT-DELETE-GENRE-FIN.
            EXIT.
 
       ******************************************************************
@@ -677,48 +1350,40 @@
 
        7010-RECHERCHE-AUTEUR-DEB.
       *----------------------------------------------------------------*
-      * Recherche de l'ID auteur correspondant au livre courant        *
-      * Parcours du tableau des auteurs uniques pour établir           *
-      * la correspondance nom/prénom et récupérer l'ID associé         *
-      * Retourne 0 si aucune correspondance trouvée                    *
-      *----------------------------------------------------------------*
-      * Initialisation de l'index de recherche
-           SET IDX-AUTEUR TO 1
-           
-      * Recherche séquentielle dans la table des auteurs
-           SEARCH WS-AUTEURS
-      * Cas où aucun auteur correspondant n'est trouvé
-               AT END
-                   MOVE 0 TO WS-ID-AUTEUR-ED
-      * Cas de correspondance exacte nom + prénom
-               WHEN WS-NOM(WS-IDX) = WS-NOM-UNIQ(IDX-AUTEUR)
-                AND WS-PRENOM(WS-IDX) = WS-PRENOM-UNIQ(IDX-AUTEUR)
-                   MOVE WS-ID-AUTEUR(IDX-AUTEUR) TO WS-ID-AUTEUR-ED
-           END-SEARCH.
+      * Recherche de l'ID auteur correspondant au livre couramment lu   *
+      * dans F-STAGE-LIVRES par lecture directe sur la clé nom+prénom   *
+      * du fichier indexé des auteurs. Retourne 0 si non trouvé.        *
+      *----------------------------------------------------------------*
+           STRING STG-LIVRE-NOM STG-LIVRE-PRENOM DELIMITED BY SIZE
+              INTO STG-AUTEUR-CLE.
+
+           READ F-STAGE-AUTEURS
+               KEY IS STG-AUTEUR-CLE
+           INVALID KEY
+               MOVE 0 TO WS-ID-AUTEUR-ED
+           NOT INVALID KEY
+               MOVE STG-AUTEUR-ID TO WS-ID-AUTEUR-ED
+           END-READ.
 
        7010-RECHERCHE-AUTEUR-FIN.
            EXIT.
 
        7020-RECHERCHE-GENRE-DEB.
       *----------------------------------------------------------------*
-      * Recherche de l'ID genre correspondant au livre courant         *
-      * Parcours du tableau des genres uniques pour établir            *
-      * la correspondance libellé et récupérer l'ID associé            *
-      * Retourne 0 si aucune correspondance trouvée                    *
-      *----------------------------------------------------------------*
-      * Initialisation de l'index de recherche
-           SET IDX-GENRE TO 1
-           
-      * Recherche séquentielle dans la table des genres
-           SEARCH WS-GENRES
-      * Cas où aucun genre correspondant n'est trouvé
-               AT END
-                   MOVE 0 TO WS-ID-GENRE-ED
-      * Cas de correspondance exacte du libellé de genre
-               WHEN WS-GENRE(WS-IDX) = WS-GENRE-UNIQ(IDX-GENRE)
-                   MOVE WS-ID-GENRE(IDX-GENRE) TO WS-ID-GENRE-ED
-           END-SEARCH.
-       
+      * Recherche de l'ID genre correspondant au livre couramment lu    *
+      * dans F-STAGE-LIVRES par lecture directe sur la clé du fichier   *
+      * indexé des genres. Retourne 0 si non trouvé.                   *
+      *----------------------------------------------------------------*
+           MOVE STG-LIVRE-GENRE TO STG-GENRE-CLE.
+
+           READ F-STAGE-GENRES
+               KEY IS STG-GENRE-CLE
+           INVALID KEY
+               MOVE 0 TO WS-ID-GENRE-ED
+           NOT INVALID KEY
+               MOVE STG-GENRE-ID TO WS-ID-GENRE-ED
+           END-READ.
+
        7020-RECHERCHE-GENRE-FIN.
            EXIT.
 
@@ -737,7 +1402,7 @@
            DISPLAY "*                                      *".
            DISPLAY "* Le programme s'est terminé           *".
            DISPLAY "* correctement                         *".
-           DISPLAY "*                                      *".  
+           DISPLAY "*                                      *".
            DISPLAY "****************************************".
       * Fermeture de sécurité du fichier d'entrée
       * (Au cas où il serait encore ouvert)
@@ -745,7 +1410,7 @@
       * Terminaison normale avec code retour 0
            STOP RUN.
        9999-FIN-NORMALE-PROGRAMME-FIN.
-           EXIT.       
+           EXIT.
 
 
        9999-ERREUR-PROGRAMME-DEB.
@@ -754,23 +1419,24 @@
       * Séquence de terminaison d'urgence :                            *
       * - Affichage d'un bandeau d'erreur explicite                    *
       * - Fermeture de sécurité des fichiers ouverts                   *
-      * - Terminaison avec code retour d'erreur                        *
+      * - Terminaison avec code retour d'erreur. Le point de reprise   *
+      *   n'est volontairement pas purgé : il servira à la relance.    *
       * Note: Appelée en cas d'erreur I/O ou de corruption de données  *
       *----------------------------------------------------------------*
-      * Affichage du bandeau de fin anormale    
+      * Affichage du bandeau de fin anormale
            DISPLAY "****************************************".
            DISPLAY "*      FIN ANORMALE DU PROGRAMME       *".
            DISPLAY "****************************************".
            DISPLAY "*                                      *".
            DISPLAY "* Le programme s'arrête suite à une    *".
            DISPLAY "* erreur détectée dans le traitement   *".
-           DISPLAY "*                                      *".  
+           DISPLAY "*                                      *".
            DISPLAY "****************************************".
       * Fermeture de sécurité du fichier d'entrée
       * (Libération des ressources même en cas d'erreur)
            CLOSE F-INPUT.
       * Terminaison avec code retour d'erreur
-      * Note: Devrait être STOP RUN RETURNING 1 pour un vrai code d'errr
+           MOVE 1 TO RETURN-CODE.
            STOP RUN.
        9999-ERREUR-PROGRAMME-FIN.
            EXIT.
