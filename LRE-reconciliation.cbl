@@ -0,0 +1,764 @@
+
+      ******************************************************************
+      * Programme : LRE-reconciliation.cbl                             *
+      * Auteur    : Vincent-Cmd1, Lucas et Sibory                      *
+      * Création  : 08/08/2026                                         *
+      *                                                                *
+      * OBJET :                                                        *
+      * -------                                                        *
+      * Travail de nuit qui compare l'état actuel de la base au        *
+      * contenu du dernier fichier source de LRE-livres.cbl            *
+      * (livres-input.dat) et signale les écarts, pour les livres,     *
+      * les auteurs et les genres : un ISBN/auteur/genre présent       *
+      * dans le fichier mais absent de la base (pas encore chargé, ou  *
+      * rejeté), ou présent en base mais absent du fichier (chargé     *
+      * par un autre moyen, ou le fichier source a changé depuis).     *
+      *                                                                *
+      * FICHIERS :                                                     *
+      * ----------                                                     *
+      * - ENTREE : livres-input.dat (même fichier que LRE-livres.cbl)  *
+      * - TRAVAIL : livres-reconciliation-isbn.dat   (index temporaire *
+      *             des ISBN du fichier source)                        *
+      *             livres-reconciliation-auteur.dat (index temporaire *
+      *             des auteurs du fichier source, clé nom+prénom)     *
+      *             livres-reconciliation-genre.dat  (index temporaire *
+      *             des genres du fichier source, clé libellé)         *
+      *             Les trois index sont reconstruits à chaque         *
+      *             exécution, même principe que les fichiers de       *
+      *             préstockage de LRE-livres.cbl                      *
+      * - SORTIE : livres-reconciliation.txt (liste des écarts)        *
+      ******************************************************************
+
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID. LRE-reconciliation.
+       AUTHOR. Vincent-Cmd1, Lucas et Sibory.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+
+       CONFIGURATION SECTION.
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-INPUT
+               ASSIGN TO 'livres-input.dat'
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-INPUT-STATUS.
+
+      *index temporaire des ISBN du fichier source, reconstruit à
+      *chaque exécution, pour vérifier par clé la présence d'un ISBN
+      *lu en base dans le fichier source (même principe que les
+      *fichiers de préstockage de LRE-livres.cbl)
+           SELECT F-ISBN-SOURCE
+               ASSIGN TO 'livres-reconciliation-isbn.dat'
+               ACCESS MODE IS DYNAMIC
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS ISB-ISBN
+               FILE STATUS IS F-ISBN-SOURCE-STATUS.
+
+      *index temporaire des auteurs du fichier source, clé nom+prénom
+      *(même clé que STG-AUTEUR-CLE dans LRE-livres.cbl)
+           SELECT F-AUTEUR-SOURCE
+               ASSIGN TO 'livres-reconciliation-auteur.dat'
+               ACCESS MODE IS DYNAMIC
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS AUT-CLE
+               FILE STATUS IS F-AUTEUR-SOURCE-STATUS.
+
+      *index temporaire des genres du fichier source, clé le libellé
+      *lui-même (même clé que STG-GENRE-CLE dans LRE-livres.cbl)
+           SELECT F-GENRE-SOURCE
+               ASSIGN TO 'livres-reconciliation-genre.dat'
+               ACCESS MODE IS DYNAMIC
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS GEN-CLE
+               FILE STATUS IS F-GENRE-SOURCE-STATUS.
+
+           SELECT F-RAPPORT
+               ASSIGN TO 'livres-reconciliation.txt'
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-RAPPORT-STATUS.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+
+       FILE SECTION.
+
+      *même format fixe que REC-F-INPUT dans LRE-livres.cbl
+       FD  F-INPUT
+           RECORD CONTAINS 150 CHARACTERS
+           RECORDING MODE IS V.
+
+       01  REC-F-INPUT.
+           05 REC-DATA                     PIC X(150).
+
+       FD  F-ISBN-SOURCE.
+       01  REC-ISBN-SOURCE.
+           05 ISB-ISBN                     PIC X(13).
+
+       FD  F-AUTEUR-SOURCE.
+       01  REC-AUTEUR-SOURCE.
+           05 AUT-CLE                      PIC X(44).
+           05 AUT-NOM                      PIC X(22).
+           05 AUT-PRENOM                   PIC X(22).
+
+       FD  F-GENRE-SOURCE.
+       01  REC-GENRE-SOURCE.
+           05 GEN-CLE                      PIC X(16).
+
+       FD  F-RAPPORT
+           RECORD CONTAINS 132 CHARACTERS
+           RECORDING MODE IS F.
+
+       01  REC-RAPPORT                     PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+      *pour se connecter à la base de donnée
+       01  USERNAME           PIC X(30) VALUE "postgres".
+       01  PASSWD             PIC X(30) VALUE "mdp".
+       01  DBNAME             PIC X(10) VALUE "exobibli".
+      *ISBN et titre courant, utilisés dans les deux sens de contrôle
+       01  REC-ID-LIVRES      PIC 9(13).
+       01  REC-TITRE          PIC X(38).
+       01  WS-NB-LIVRES-BASE  PIC 9(09).
+      *nom/prénom d'auteur courant, utilisés dans les deux sens
+       01  REC-NOM-AUTEUR     PIC X(22).
+       01  REC-PRENOM-AUTEUR  PIC X(22).
+       01  WS-NB-AUTEURS-BASE PIC 9(09).
+      *libellé de genre courant, utilisé dans les deux sens
+       01  REC-NOM-GENRE      PIC X(16).
+       01  WS-NB-GENRES-BASE  PIC 9(09).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  F-INPUT-STATUS                 PIC X(02)     VALUE SPACE.
+           88 F-INPUT-STATUS-OK                          VALUE '00'.
+           88 F-INPUT-STATUS-EOF                         VALUE '10'.
+
+       01  F-ISBN-SOURCE-STATUS           PIC X(02)     VALUE SPACE.
+           88 F-ISBN-SOURCE-STATUS-OK                    VALUE '00'.
+           88 F-ISBN-SOURCE-STATUS-NOTFOUND              VALUE '23'.
+
+       01  F-AUTEUR-SOURCE-STATUS         PIC X(02)     VALUE SPACE.
+           88 F-AUTEUR-SOURCE-STATUS-OK                  VALUE '00'.
+           88 F-AUTEUR-SOURCE-STATUS-NOTFOUND            VALUE '23'.
+
+       01  F-GENRE-SOURCE-STATUS          PIC X(02)     VALUE SPACE.
+           88 F-GENRE-SOURCE-STATUS-OK                   VALUE '00'.
+           88 F-GENRE-SOURCE-STATUS-NOTFOUND             VALUE '23'.
+
+       01  F-RAPPORT-STATUS               PIC X(02)     VALUE SPACE.
+           88 F-RAPPORT-STATUS-OK                        VALUE '00'.
+
+      *----------------------------------------------------------------*
+      * CHAMPS DE LECTURE DU FICHIER SOURCE                            *
+      *----------------------------------------------------------------*
+       01  WS-ISBN-LU                      PIC X(13).
+       01  WS-NOM-LU                       PIC X(22).
+       01  WS-PRENOM-LU                    PIC X(22).
+       01  WS-GENRE-LU                     PIC X(16).
+
+      *----------------------------------------------------------------*
+      * COMPTEURS DE RÉCONCILIATION                                    *
+      *----------------------------------------------------------------*
+       01  WS-NB-LIGNES-SOURCE             PIC 9(09)    VALUE ZEROS.
+       01  WS-NB-ABSENTS-BASE              PIC 9(09)    VALUE ZEROS.
+       01  WS-NB-ABSENTS-SOURCE            PIC 9(09)    VALUE ZEROS.
+       01  WS-NB-AUTEURS-ABSENTS-BASE      PIC 9(09)    VALUE ZEROS.
+       01  WS-NB-AUTEURS-ABSENTS-SOURCE    PIC 9(09)    VALUE ZEROS.
+       01  WS-NB-GENRES-ABSENTS-BASE       PIC 9(09)    VALUE ZEROS.
+       01  WS-NB-GENRES-ABSENTS-SOURCE     PIC 9(09)    VALUE ZEROS.
+       01  WS-NB-ISBN-INVALIDE             PIC 9(09)    VALUE ZEROS.
+       01  WS-NB-ERREURS-SQL               PIC 9(09)    VALUE ZEROS.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+
+           PERFORM 1000-INITIALISATION-DEB
+              THRU 1000-INITIALISATION-FIN.
+
+           PERFORM 2000-CONTROLER-SOURCE-VERS-BASE-DEB
+              THRU 2000-CONTROLER-SOURCE-VERS-BASE-FIN.
+
+           PERFORM 3000-CONTROLER-BASE-VERS-SOURCE-DEB
+              THRU 3000-CONTROLER-BASE-VERS-SOURCE-FIN.
+
+           PERFORM 5000-FIN-PROGRAMME-DEB
+              THRU 5000-FIN-PROGRAMME-FIN.
+
+      ******************************************************************
+      * === 1000 === INITIALISATION                                    *
+      ******************************************************************
+
+       1000-INITIALISATION-DEB.
+           DISPLAY "Connexion à la base de données...".
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               DISPLAY "Erreur de connexion SQLCODE: " SQLCODE
+               PERFORM 9999-ERREUR-PROGRAMME-DEB
+                  THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+
+           OPEN INPUT F-INPUT.
+           IF NOT F-INPUT-STATUS-OK
+               DISPLAY "ERREUR: livres-input.dat introuvable"
+               DISPLAY "Code erreur : " F-INPUT-STATUS
+               PERFORM 9999-ERREUR-PROGRAMME-DEB
+                  THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+
+      *les trois index sont toujours reconstruits à neuf, pour
+      *refléter le contenu actuel de livres-input.dat et non un
+      *ancien passage
+           OPEN OUTPUT F-ISBN-SOURCE.
+           IF NOT F-ISBN-SOURCE-STATUS-OK
+               DISPLAY "ERREUR: création de l'index ISBN impossible"
+               DISPLAY "Code erreur : " F-ISBN-SOURCE-STATUS
+               PERFORM 9999-ERREUR-PROGRAMME-DEB
+                  THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+           CLOSE F-ISBN-SOURCE.
+           OPEN I-O F-ISBN-SOURCE.
+           IF NOT F-ISBN-SOURCE-STATUS-OK
+               DISPLAY "ERREUR: réouverture de l'index ISBN impossible"
+               DISPLAY "Code erreur : " F-ISBN-SOURCE-STATUS
+               PERFORM 9999-ERREUR-PROGRAMME-DEB
+                  THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+
+           OPEN OUTPUT F-AUTEUR-SOURCE.
+           IF NOT F-AUTEUR-SOURCE-STATUS-OK
+               DISPLAY "ERREUR: création de l'index auteurs impossible"
+               DISPLAY "Code erreur : " F-AUTEUR-SOURCE-STATUS
+               PERFORM 9999-ERREUR-PROGRAMME-DEB
+                  THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+           CLOSE F-AUTEUR-SOURCE.
+           OPEN I-O F-AUTEUR-SOURCE.
+           IF NOT F-AUTEUR-SOURCE-STATUS-OK
+               DISPLAY "ERREUR: réouverture de l'index auteurs impossible"
+               DISPLAY "Code erreur : " F-AUTEUR-SOURCE-STATUS
+               PERFORM 9999-ERREUR-PROGRAMME-DEB
+                  THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+
+           OPEN OUTPUT F-GENRE-SOURCE.
+           IF NOT F-GENRE-SOURCE-STATUS-OK
+               DISPLAY "ERREUR: création de l'index genres impossible"
+               DISPLAY "Code erreur : " F-GENRE-SOURCE-STATUS
+               PERFORM 9999-ERREUR-PROGRAMME-DEB
+                  THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+           CLOSE F-GENRE-SOURCE.
+           OPEN I-O F-GENRE-SOURCE.
+           IF NOT F-GENRE-SOURCE-STATUS-OK
+               DISPLAY "ERREUR: réouverture de l'index genres impossible"
+               DISPLAY "Code erreur : " F-GENRE-SOURCE-STATUS
+               PERFORM 9999-ERREUR-PROGRAMME-DEB
+                  THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+
+           OPEN OUTPUT F-RAPPORT.
+           IF NOT F-RAPPORT-STATUS-OK
+               DISPLAY "ERREUR: création du fichier rapport impossible"
+               DISPLAY "Code erreur : " F-RAPPORT-STATUS
+               PERFORM 9999-ERREUR-PROGRAMME-DEB
+                  THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+
+       1000-INITIALISATION-FIN.
+           EXIT.
+
+      ******************************************************************
+      * === 2000 === CONTRÔLE DU FICHIER SOURCE VERS LA BASE            *
+      * Chaque ISBN/auteur/genre lu dans livres-input.dat doit exister  *
+      * dans Livres/auteurs/genre ; sinon il est signalé comme absent   *
+      * de la base. Chaque valeur lue est aussi indexée dans son        *
+      * fichier temporaire, pour le contrôle inverse effectué en 3000.  *
+      ******************************************************************
+
+       2000-CONTROLER-SOURCE-VERS-BASE-DEB.
+           READ F-INPUT
+           AT END
+               SET F-INPUT-STATUS-EOF TO TRUE
+           END-READ.
+
+           PERFORM UNTIL F-INPUT-STATUS-EOF
+
+               MOVE REC-DATA(1:13)  TO WS-ISBN-LU
+               MOVE REC-DATA(52:22) TO WS-NOM-LU
+               MOVE REC-DATA(74:22) TO WS-PRENOM-LU
+               MOVE REC-DATA(96:16) TO WS-GENRE-LU
+               ADD 1 TO WS-NB-LIGNES-SOURCE
+
+               PERFORM 2100-CONTROLER-LIVRE-DEB
+                  THRU 2100-CONTROLER-LIVRE-FIN
+
+               PERFORM 2200-CONTROLER-AUTEUR-DEB
+                  THRU 2200-CONTROLER-AUTEUR-FIN
+
+               PERFORM 2300-CONTROLER-GENRE-DEB
+                  THRU 2300-CONTROLER-GENRE-FIN
+
+               READ F-INPUT
+               AT END
+                   SET F-INPUT-STATUS-EOF TO TRUE
+               END-READ
+
+           END-PERFORM.
+
+       2000-CONTROLER-SOURCE-VERS-BASE-FIN.
+           EXIT.
+
+       2100-CONTROLER-LIVRE-DEB.
+      *----------------------------------------------------------------*
+      * Un ISBN dédoublonné dans l'index temporaire avant d'interroger *
+      * la base (un ISBN en double dans le fichier source, cas géré    *
+      * par LRE-livres.cbl lui-même sous le code ISBN-DOUBLON, ne doit *
+      * être contrôlé et signalé qu'une seule fois)                    *
+      *----------------------------------------------------------------*
+           IF WS-ISBN-LU IS NOT NUMERIC
+               ADD 1 TO WS-NB-ISBN-INVALIDE
+               PERFORM 2120-IMPRIMER-ISBN-INVALIDE-DEB
+                  THRU 2120-IMPRIMER-ISBN-INVALIDE-FIN
+           ELSE
+               MOVE WS-ISBN-LU TO ISB-ISBN
+               WRITE REC-ISBN-SOURCE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE WS-ISBN-LU TO REC-ID-LIVRES
+                   EXEC SQL
+                       SELECT COUNT(*)
+                       INTO :WS-NB-LIVRES-BASE
+                       FROM Livres
+                       WHERE ID_Livres = :REC-ID-LIVRES
+                   END-EXEC
+
+                   IF SQLCODE NOT = 0
+                       ADD 1 TO WS-NB-ERREURS-SQL
+                       DISPLAY "Erreur SQL sur le contrôle du livre "
+                               WS-ISBN-LU " - SQLCODE: " SQLCODE
+                   ELSE
+                       IF WS-NB-LIVRES-BASE = 0
+                           ADD 1 TO WS-NB-ABSENTS-BASE
+                           PERFORM 2110-IMPRIMER-LIVRE-ABSENT-BASE-DEB
+                              THRU 2110-IMPRIMER-LIVRE-ABSENT-BASE-FIN
+                       END-IF
+                   END-IF
+               END-WRITE
+           END-IF.
+
+       2100-CONTROLER-LIVRE-FIN.
+           EXIT.
+
+       2120-IMPRIMER-ISBN-INVALIDE-DEB.
+           MOVE SPACE TO REC-RAPPORT.
+           STRING "ISBN " DELIMITED BY SIZE
+                  WS-ISBN-LU DELIMITED BY SIZE
+                  " : non numérique dans le fichier source, ignoré"
+                  DELIMITED BY SIZE
+             INTO REC-RAPPORT
+           END-STRING.
+           WRITE REC-RAPPORT AFTER 1.
+
+       2120-IMPRIMER-ISBN-INVALIDE-FIN.
+           EXIT.
+
+       2110-IMPRIMER-LIVRE-ABSENT-BASE-DEB.
+           MOVE SPACE TO REC-RAPPORT.
+           STRING "ISBN " DELIMITED BY SIZE
+                  WS-ISBN-LU DELIMITED BY SIZE
+                  " : présent dans le fichier source, absent"
+                  DELIMITED BY SIZE
+                  " de la base" DELIMITED BY SIZE
+             INTO REC-RAPPORT
+           END-STRING.
+           WRITE REC-RAPPORT AFTER 1.
+
+       2110-IMPRIMER-LIVRE-ABSENT-BASE-FIN.
+           EXIT.
+
+       2200-CONTROLER-AUTEUR-DEB.
+      *----------------------------------------------------------------*
+      * Même clé nom+prénom que STG-AUTEUR-CLE dans LRE-livres.cbl ;    *
+      * dédoublonné dans l'index temporaire avant d'interroger la base *
+      * (un auteur apparaît en général sur plusieurs lignes)            *
+      *----------------------------------------------------------------*
+           STRING WS-NOM-LU WS-PRENOM-LU DELIMITED BY SIZE
+              INTO AUT-CLE.
+
+           READ F-AUTEUR-SOURCE
+               KEY IS AUT-CLE
+           INVALID KEY
+               MOVE WS-NOM-LU    TO AUT-NOM
+               MOVE WS-PRENOM-LU TO AUT-PRENOM
+               WRITE REC-AUTEUR-SOURCE
+
+               MOVE WS-NOM-LU    TO REC-NOM-AUTEUR
+               MOVE WS-PRENOM-LU TO REC-PRENOM-AUTEUR
+               EXEC SQL
+                   SELECT COUNT(*)
+                   INTO :WS-NB-AUTEURS-BASE
+                   FROM auteurs
+                   WHERE nom = :REC-NOM-AUTEUR
+                     AND prenom = :REC-PRENOM-AUTEUR
+               END-EXEC
+
+               IF SQLCODE NOT = 0
+                   ADD 1 TO WS-NB-ERREURS-SQL
+                   DISPLAY "Erreur SQL sur le contrôle de l'auteur "
+                           WS-NOM-LU " " WS-PRENOM-LU
+                           " - SQLCODE: " SQLCODE
+               ELSE
+                   IF WS-NB-AUTEURS-BASE = 0
+                       ADD 1 TO WS-NB-AUTEURS-ABSENTS-BASE
+                       PERFORM 2210-IMPRIMER-AUTEUR-ABSENT-BASE-DEB
+                          THRU 2210-IMPRIMER-AUTEUR-ABSENT-BASE-FIN
+                   END-IF
+               END-IF
+           NOT INVALID KEY
+               CONTINUE
+           END-READ.
+
+       2200-CONTROLER-AUTEUR-FIN.
+           EXIT.
+
+       2210-IMPRIMER-AUTEUR-ABSENT-BASE-DEB.
+           MOVE SPACE TO REC-RAPPORT.
+           STRING "Auteur " DELIMITED BY SIZE
+                  WS-NOM-LU DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-PRENOM-LU DELIMITED BY SIZE
+                  " : présent dans le fichier source, absent de la"
+                  DELIMITED BY SIZE
+                  " base" DELIMITED BY SIZE
+             INTO REC-RAPPORT
+           END-STRING.
+           WRITE REC-RAPPORT AFTER 1.
+
+       2210-IMPRIMER-AUTEUR-ABSENT-BASE-FIN.
+           EXIT.
+
+       2300-CONTROLER-GENRE-DEB.
+      *----------------------------------------------------------------*
+      * Même clé (le libellé lui-même) que STG-GENRE-CLE dans           *
+      * LRE-livres.cbl                                                  *
+      *----------------------------------------------------------------*
+           MOVE WS-GENRE-LU TO GEN-CLE.
+
+           READ F-GENRE-SOURCE
+               KEY IS GEN-CLE
+           INVALID KEY
+               WRITE REC-GENRE-SOURCE
+
+               MOVE WS-GENRE-LU TO REC-NOM-GENRE
+               EXEC SQL
+                   SELECT COUNT(*)
+                   INTO :WS-NB-GENRES-BASE
+                   FROM genre
+                   WHERE nom = :REC-NOM-GENRE
+               END-EXEC
+
+               IF SQLCODE NOT = 0
+                   ADD 1 TO WS-NB-ERREURS-SQL
+                   DISPLAY "Erreur SQL sur le contrôle du genre "
+                           WS-GENRE-LU " - SQLCODE: " SQLCODE
+               ELSE
+                   IF WS-NB-GENRES-BASE = 0
+                       ADD 1 TO WS-NB-GENRES-ABSENTS-BASE
+                       PERFORM 2310-IMPRIMER-GENRE-ABSENT-BASE-DEB
+                          THRU 2310-IMPRIMER-GENRE-ABSENT-BASE-FIN
+                   END-IF
+               END-IF
+           NOT INVALID KEY
+               CONTINUE
+           END-READ.
+
+       2300-CONTROLER-GENRE-FIN.
+           EXIT.
+
+       2310-IMPRIMER-GENRE-ABSENT-BASE-DEB.
+           MOVE SPACE TO REC-RAPPORT.
+           STRING "Genre " DELIMITED BY SIZE
+                  WS-GENRE-LU DELIMITED BY SIZE
+                  " : présent dans le fichier source, absent de la"
+                  DELIMITED BY SIZE
+                  " base" DELIMITED BY SIZE
+             INTO REC-RAPPORT
+           END-STRING.
+           WRITE REC-RAPPORT AFTER 1.
+
+       2310-IMPRIMER-GENRE-ABSENT-BASE-FIN.
+           EXIT.
+
+      ******************************************************************
+      * === 3000 === CONTRÔLE DE LA BASE VERS LE FICHIER SOURCE         *
+      * Chaque livre/auteur/genre présent en base doit avoir été vu    *
+      * dans le fichier source ; sinon il est signalé comme absent du  *
+      * fichier source.                                                 *
+      ******************************************************************
+
+       3000-CONTROLER-BASE-VERS-SOURCE-DEB.
+           PERFORM 3100-CONTROLER-LIVRES-BASE-VERS-SOURCE-DEB
+              THRU 3100-CONTROLER-LIVRES-BASE-VERS-SOURCE-FIN.
+
+           PERFORM 3200-CONTROLER-AUTEURS-BASE-VERS-SOURCE-DEB
+              THRU 3200-CONTROLER-AUTEURS-BASE-VERS-SOURCE-FIN.
+
+           PERFORM 3300-CONTROLER-GENRES-BASE-VERS-SOURCE-DEB
+              THRU 3300-CONTROLER-GENRES-BASE-VERS-SOURCE-FIN.
+
+       3000-CONTROLER-BASE-VERS-SOURCE-FIN.
+           EXIT.
+
+       3100-CONTROLER-LIVRES-BASE-VERS-SOURCE-DEB.
+           EXEC SQL
+              DECLARE curseur_recon_livre CURSOR FOR
+              SELECT ID_Livres, Titre
+              FROM Livres
+              ORDER BY ID_Livres
+                 FOR READ ONLY
+           END-EXEC.
+           EXEC SQL
+              OPEN curseur_recon_livre
+           END-EXEC.
+
+           EXEC SQL
+              FETCH curseur_recon_livre
+              INTO :REC-ID-LIVRES, :REC-TITRE
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE = 100 OR SQLCODE = -400
+
+               MOVE REC-ID-LIVRES TO ISB-ISBN
+               READ F-ISBN-SOURCE
+                   KEY IS ISB-ISBN
+               INVALID KEY
+                   ADD 1 TO WS-NB-ABSENTS-SOURCE
+                   PERFORM 3110-IMPRIMER-LIVRE-ABSENT-SOURCE-DEB
+                      THRU 3110-IMPRIMER-LIVRE-ABSENT-SOURCE-FIN
+               END-READ
+
+               EXEC SQL
+                  FETCH curseur_recon_livre
+                  INTO :REC-ID-LIVRES, :REC-TITRE
+               END-EXEC
+
+           END-PERFORM.
+
+           EXEC SQL
+              CLOSE curseur_recon_livre
+           END-EXEC.
+
+       3100-CONTROLER-LIVRES-BASE-VERS-SOURCE-FIN.
+           EXIT.
+
+       3110-IMPRIMER-LIVRE-ABSENT-SOURCE-DEB.
+           MOVE SPACE TO REC-RAPPORT.
+           STRING "ISBN " DELIMITED BY SIZE
+                  REC-ID-LIVRES DELIMITED BY SIZE
+                  " (" DELIMITED BY SIZE
+                  REC-TITRE DELIMITED BY SIZE
+                  ") : présent en base, absent du fichier source"
+                  DELIMITED BY SIZE
+             INTO REC-RAPPORT
+           END-STRING.
+           WRITE REC-RAPPORT AFTER 1.
+
+       3110-IMPRIMER-LIVRE-ABSENT-SOURCE-FIN.
+           EXIT.
+
+       3200-CONTROLER-AUTEURS-BASE-VERS-SOURCE-DEB.
+           EXEC SQL
+              DECLARE curseur_recon_auteur CURSOR FOR
+              SELECT nom, prenom
+              FROM auteurs
+              ORDER BY nom, prenom
+                 FOR READ ONLY
+           END-EXEC.
+           EXEC SQL
+              OPEN curseur_recon_auteur
+           END-EXEC.
+
+           EXEC SQL
+              FETCH curseur_recon_auteur
+              INTO :REC-NOM-AUTEUR, :REC-PRENOM-AUTEUR
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE = 100 OR SQLCODE = -400
+
+               STRING REC-NOM-AUTEUR REC-PRENOM-AUTEUR DELIMITED BY SIZE
+                  INTO AUT-CLE
+               READ F-AUTEUR-SOURCE
+                   KEY IS AUT-CLE
+               INVALID KEY
+                   ADD 1 TO WS-NB-AUTEURS-ABSENTS-SOURCE
+                   PERFORM 3210-IMPRIMER-AUTEUR-ABSENT-SOURCE-DEB
+                      THRU 3210-IMPRIMER-AUTEUR-ABSENT-SOURCE-FIN
+               END-READ
+
+               EXEC SQL
+                  FETCH curseur_recon_auteur
+                  INTO :REC-NOM-AUTEUR, :REC-PRENOM-AUTEUR
+               END-EXEC
+
+           END-PERFORM.
+
+           EXEC SQL
+              CLOSE curseur_recon_auteur
+           END-EXEC.
+
+       3200-CONTROLER-AUTEURS-BASE-VERS-SOURCE-FIN.
+           EXIT.
+
+       3210-IMPRIMER-AUTEUR-ABSENT-SOURCE-DEB.
+           MOVE SPACE TO REC-RAPPORT.
+           STRING "Auteur " DELIMITED BY SIZE
+                  REC-NOM-AUTEUR DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  REC-PRENOM-AUTEUR DELIMITED BY SIZE
+                  " : présent en base, absent du fichier source"
+                  DELIMITED BY SIZE
+             INTO REC-RAPPORT
+           END-STRING.
+           WRITE REC-RAPPORT AFTER 1.
+
+       3210-IMPRIMER-AUTEUR-ABSENT-SOURCE-FIN.
+           EXIT.
+
+       3300-CONTROLER-GENRES-BASE-VERS-SOURCE-DEB.
+           EXEC SQL
+              DECLARE curseur_recon_genre CURSOR FOR
+              SELECT nom
+              FROM genre
+              ORDER BY nom
+                 FOR READ ONLY
+           END-EXEC.
+           EXEC SQL
+              OPEN curseur_recon_genre
+           END-EXEC.
+
+           EXEC SQL
+              FETCH curseur_recon_genre
+              INTO :REC-NOM-GENRE
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE = 100 OR SQLCODE = -400
+
+               MOVE REC-NOM-GENRE TO GEN-CLE
+               READ F-GENRE-SOURCE
+                   KEY IS GEN-CLE
+               INVALID KEY
+                   ADD 1 TO WS-NB-GENRES-ABSENTS-SOURCE
+                   PERFORM 3310-IMPRIMER-GENRE-ABSENT-SOURCE-DEB
+                      THRU 3310-IMPRIMER-GENRE-ABSENT-SOURCE-FIN
+               END-READ
+
+               EXEC SQL
+                  FETCH curseur_recon_genre
+                  INTO :REC-NOM-GENRE
+               END-EXEC
+
+           END-PERFORM.
+
+           EXEC SQL
+              CLOSE curseur_recon_genre
+           END-EXEC.
+
+       3300-CONTROLER-GENRES-BASE-VERS-SOURCE-FIN.
+           EXIT.
+
+       3310-IMPRIMER-GENRE-ABSENT-SOURCE-DEB.
+           MOVE SPACE TO REC-RAPPORT.
+           STRING "Genre " DELIMITED BY SIZE
+                  REC-NOM-GENRE DELIMITED BY SIZE
+                  " : présent en base, absent du fichier source"
+                  DELIMITED BY SIZE
+             INTO REC-RAPPORT
+           END-STRING.
+           WRITE REC-RAPPORT AFTER 1.
+
+       3310-IMPRIMER-GENRE-ABSENT-SOURCE-FIN.
+           EXIT.
+
+      ******************************************************************
+      * === 5000 === FINALISATION                                      *
+      ******************************************************************
+
+       5000-FIN-PROGRAMME-DEB.
+           CLOSE F-INPUT.
+           CLOSE F-ISBN-SOURCE.
+           CLOSE F-AUTEUR-SOURCE.
+           CLOSE F-GENRE-SOURCE.
+           CLOSE F-RAPPORT.
+
+           IF WS-NB-ABSENTS-BASE = 0 AND WS-NB-ABSENTS-SOURCE = 0
+              AND WS-NB-AUTEURS-ABSENTS-BASE = 0
+              AND WS-NB-AUTEURS-ABSENTS-SOURCE = 0
+              AND WS-NB-GENRES-ABSENTS-BASE = 0
+              AND WS-NB-GENRES-ABSENTS-SOURCE = 0
+              AND WS-NB-ISBN-INVALIDE = 0
+               MOVE SPACE TO REC-RAPPORT
+               STRING "Aucun écart détecté." DELIMITED BY SIZE
+                 INTO REC-RAPPORT
+               END-STRING
+               OPEN EXTEND F-RAPPORT
+               WRITE REC-RAPPORT AFTER 1
+               CLOSE F-RAPPORT
+           END-IF.
+
+           DISPLAY "=== STATISTIQUES DE LA RÉCONCILIATION ===".
+           DISPLAY "Lignes du fichier source        : "
+                   WS-NB-LIGNES-SOURCE.
+           DISPLAY "Livres absents de la base       : "
+                   WS-NB-ABSENTS-BASE.
+           DISPLAY "Livres absents du fichier source: "
+                   WS-NB-ABSENTS-SOURCE.
+           DISPLAY "Auteurs absents de la base      : "
+                   WS-NB-AUTEURS-ABSENTS-BASE.
+           DISPLAY "Auteurs absents du fichier src   : "
+                   WS-NB-AUTEURS-ABSENTS-SOURCE.
+           DISPLAY "Genres absents de la base        : "
+                   WS-NB-GENRES-ABSENTS-BASE.
+           DISPLAY "Genres absents du fichier source : "
+                   WS-NB-GENRES-ABSENTS-SOURCE.
+           DISPLAY "ISBN non numériques ignorés      : "
+                   WS-NB-ISBN-INVALIDE.
+           DISPLAY "Erreurs SQL rencontrées          : "
+                   WS-NB-ERREURS-SQL.
+           DISPLAY "Rapport généré            : "
+                   "livres-reconciliation.txt".
+
+           PERFORM 9999-FIN-NORMALE-PROGRAMME-DEB
+              THRU 9999-FIN-NORMALE-PROGRAMME-FIN.
+
+       5000-FIN-PROGRAMME-FIN.
+           EXIT.
+
+       9999-FIN-NORMALE-PROGRAMME-DEB.
+           DISPLAY "Fin normale du programme.".
+           STOP RUN.
+       9999-FIN-NORMALE-PROGRAMME-FIN.
+           EXIT.
+
+       9999-ERREUR-PROGRAMME-DEB.
+           DISPLAY "Fin anormale du programme.".
+           MOVE 1 TO RETURN-CODE.
+           STOP RUN.
+       9999-ERREUR-PROGRAMME-FIN.
+           EXIT.
