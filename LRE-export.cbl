@@ -0,0 +1,220 @@
+
+      ******************************************************************
+      * Programme : LRE-export.cbl                                     *
+      * Auteur    : Vincent-Cmd1, Lucas et Sibory                      *
+      * Création  : 08/08/2026                                         *
+      *                                                                *
+      * OBJET :                                                        *
+      * -------                                                        *
+      * Export inverse : relit le contenu courant de la base et le     *
+      * remet en forme dans le même format fixe que celui attendu en   *
+      * entrée par LRE-livres.cbl (ISBN 1-13, titre 14-51, nom 52-73,  *
+      * prénom 74-95, genre 96-111, date 112-115, éditeur 116-138),    *
+      * pour permettre de regénérer un fichier de type livres-input.dat*
+      * à partir de l'état actuel de la base (sauvegarde, migration,   *
+      * ou réinjection dans un autre environnement).                   *
+      *                                                                *
+      * FICHIERS :                                                     *
+      * ----------                                                     *
+      * - SORTIE : livres-export.dat (même format fixe que             *
+      *            livres-input.dat, un livre par ligne, 150 colonnes) *
+      ******************************************************************
+
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID. LRE-export.
+       AUTHOR. Vincent-Cmd1, Lucas et Sibory.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+
+       CONFIGURATION SECTION.
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-EXPORT
+               ASSIGN TO 'livres-export.dat'
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS F-EXPORT-STATUS.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+
+       FILE SECTION.
+
+      *même forme de ligne (150 caractères fixes) que REC-F-INPUT dans
+      *LRE-livres.cbl, pour rester compatible en entrée de ce programme
+       FD  F-EXPORT
+           RECORD CONTAINS 150 CHARACTERS
+           RECORDING MODE IS F.
+
+       01  REC-EXPORT                      PIC X(150).
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+      *pour se connecter à la base de donnée
+       01  USERNAME           PIC X(30) VALUE "postgres".
+       01  PASSWD             PIC X(30) VALUE "mdp".
+       01  DBNAME             PIC X(10) VALUE "exobibli".
+      *champs lus ligne à ligne par le curseur d'export, dans le même
+      *ordre et les mêmes largeurs que le format fixe en sortie
+       01  EXP-ID-LIVRES      PIC 9(13).
+       01  EXP-TITRE          PIC X(38).
+       01  EXP-NOM            PIC X(22).
+       01  EXP-PRENOM         PIC X(22).
+       01  EXP-GENRE          PIC X(16).
+       01  EXP-DATE-PARUTION  PIC X(04).
+       01  EXP-EDITEUR        PIC X(23).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  F-EXPORT-STATUS                PIC X(02)     VALUE SPACE.
+           88 F-EXPORT-STATUS-OK                        VALUE '00'.
+
+      *ISBN édité en caractères, pour le positionner dans REC-EXPORT
+       01  EXP-ISBN-ED                     PIC X(13).
+
+       01 WS-NB-LIVRES-EXPORTES            PIC 9(06)    VALUE ZEROS.
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+
+           PERFORM 1000-INITIALISATION-DEB
+              THRU 1000-INITIALISATION-FIN.
+
+           PERFORM 2000-EXPORTER-LIVRES-DEB
+              THRU 2000-EXPORTER-LIVRES-FIN.
+
+           PERFORM 5000-FIN-PROGRAMME-DEB
+              THRU 5000-FIN-PROGRAMME-FIN.
+
+      ******************************************************************
+      * === 1000 === INITIALISATION                                    *
+      ******************************************************************
+
+       1000-INITIALISATION-DEB.
+           DISPLAY "Connexion à la base de données...".
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               DISPLAY "Erreur de connexion SQLCODE: " SQLCODE
+               PERFORM 9999-ERREUR-PROGRAMME-DEB
+                  THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+
+           OPEN OUTPUT F-EXPORT.
+           IF NOT F-EXPORT-STATUS-OK
+               DISPLAY "ERREUR: création fichier export impossible"
+               DISPLAY "Code erreur : " F-EXPORT-STATUS
+               PERFORM 9999-ERREUR-PROGRAMME-DEB
+                  THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+
+           EXEC SQL
+              DECLARE curseur_export CURSOR FOR
+              SELECT L.ID_Livres, L.Titre, A.nom, A.prenom, G.nom,
+                     L.Date_Parution, L.Editions
+              FROM Livres L
+              JOIN auteurs A ON L.fk_auteur = A.id_auteur
+              JOIN genre G ON L.fk_genre = G.id_genre
+              ORDER BY L.ID_Livres
+                 FOR READ ONLY
+           END-EXEC.
+           EXEC SQL
+              OPEN curseur_export
+           END-EXEC.
+
+       1000-INITIALISATION-FIN.
+           EXIT.
+
+      ******************************************************************
+      * === 2000 === EXPORT DES LIVRES AU FORMAT FIXE                 *
+      ******************************************************************
+
+       2000-EXPORTER-LIVRES-DEB.
+           EXEC SQL
+              FETCH curseur_export
+              INTO :EXP-ID-LIVRES, :EXP-TITRE, :EXP-NOM, :EXP-PRENOM,
+                   :EXP-GENRE, :EXP-DATE-PARUTION, :EXP-EDITEUR
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE = 100 OR SQLCODE = -400
+               PERFORM 2100-ECRIRE-LIGNE-EXPORT-DEB
+                  THRU 2100-ECRIRE-LIGNE-EXPORT-FIN
+
+               ADD 1 TO WS-NB-LIVRES-EXPORTES
+
+               EXEC SQL
+                  FETCH curseur_export
+                  INTO :EXP-ID-LIVRES, :EXP-TITRE, :EXP-NOM,
+                       :EXP-PRENOM, :EXP-GENRE, :EXP-DATE-PARUTION,
+                       :EXP-EDITEUR
+               END-EXEC
+           END-PERFORM.
+
+           EXEC SQL
+              CLOSE curseur_export
+           END-EXEC.
+
+       2000-EXPORTER-LIVRES-FIN.
+           EXIT.
+
+       2100-ECRIRE-LIGNE-EXPORT-DEB.
+      *----------------------------------------------------------------*
+      * Reconstitue la ligne au même format fixe que livres-input.dat :*
+      * ISBN 1-13, titre 14-51, nom 52-73, prénom 74-95, genre 96-111, *
+      * date 112-115, éditeur 116-138                                  *
+      *----------------------------------------------------------------*
+           MOVE EXP-ID-LIVRES TO EXP-ISBN-ED.
+           MOVE SPACE TO REC-EXPORT.
+           MOVE EXP-ISBN-ED     TO REC-EXPORT(1:13).
+           MOVE EXP-TITRE       TO REC-EXPORT(14:38).
+           MOVE EXP-NOM         TO REC-EXPORT(52:22).
+           MOVE EXP-PRENOM      TO REC-EXPORT(74:22).
+           MOVE EXP-GENRE       TO REC-EXPORT(96:16).
+           MOVE EXP-DATE-PARUTION TO REC-EXPORT(112:4).
+           MOVE EXP-EDITEUR     TO REC-EXPORT(116:23).
+           WRITE REC-EXPORT.
+
+       2100-ECRIRE-LIGNE-EXPORT-FIN.
+           EXIT.
+
+      ******************************************************************
+      * === 5000 === FINALISATION                                      *
+      ******************************************************************
+
+       5000-FIN-PROGRAMME-DEB.
+           CLOSE F-EXPORT.
+
+           DISPLAY "=== STATISTIQUES DE L'EXPORT ===".
+           DISPLAY "Livres exportés    : " WS-NB-LIVRES-EXPORTES.
+           DISPLAY "Fichier généré     : livres-export.dat".
+
+           PERFORM 9999-FIN-NORMALE-PROGRAMME-DEB
+              THRU 9999-FIN-NORMALE-PROGRAMME-FIN.
+
+       5000-FIN-PROGRAMME-FIN.
+           EXIT.
+
+       9999-FIN-NORMALE-PROGRAMME-DEB.
+           DISPLAY "Fin normale du programme.".
+           STOP RUN.
+       9999-FIN-NORMALE-PROGRAMME-FIN.
+           EXIT.
+
+       9999-ERREUR-PROGRAMME-DEB.
+           DISPLAY "Fin anormale du programme.".
+           MOVE 1 TO RETURN-CODE.
+           STOP RUN.
+       9999-ERREUR-PROGRAMME-FIN.
+           EXIT.
